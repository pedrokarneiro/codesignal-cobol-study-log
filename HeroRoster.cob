@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroRoster.
+      *> HeroRoster is a menu-driven create/read/update/delete front
+      *> end for a persistent superhero-roster file, built on the same
+      *> hero-name/power-level shape AddAndSubtractHeroes.cob's
+      *> Hero1-Power/Hero2-Power and HeroOperations.cob's PowerLevel
+      *> already use, so a hero's power level can be looked up,
+      *> changed, or removed without resetting to a hardcoded value
+      *> every run.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Hero-Roster-File ASSIGN TO "HEROSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HERO-NAME
+               FILE STATUS IS Hero-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Hero-Roster-File.
+       COPY HEROREC.
+
+       WORKING-STORAGE SECTION.
+       01 Hero-File-Status PIC X(02) VALUE "00".
+          88 Hero-File-Ok VALUE "00".
+          88 Hero-File-Not-Found VALUE "23".
+          88 Hero-File-Eof VALUE "10".
+
+       01 Menu-Choice PIC X(01).
+          88 Menu-Create VALUE "C" "c".
+          88 Menu-Read VALUE "R" "r".
+          88 Menu-Update VALUE "U" "u".
+          88 Menu-Delete VALUE "D" "d".
+          88 Menu-List VALUE "L" "l".
+          88 Menu-Quit VALUE "Q" "q".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Open-Roster-File.
+           PERFORM Run-Menu UNTIL Menu-Quit.
+           CLOSE Hero-Roster-File.
+           DISPLAY "Goodbye.".
+           STOP RUN.
+
+       Open-Roster-File.
+           OPEN I-O Hero-Roster-File.
+           IF Hero-File-Status = "35"
+               OPEN OUTPUT Hero-Roster-File
+               CLOSE Hero-Roster-File
+               OPEN I-O Hero-Roster-File
+           END-IF.
+
+       Run-Menu.
+           PERFORM Display-Menu.
+           ACCEPT Menu-Choice.
+           IF NOT Menu-Quit
+               PERFORM Dispatch-Menu-Choice
+           END-IF.
+
+       Display-Menu.
+           DISPLAY "===== Superhero Roster =====".
+           DISPLAY "C)reate  R)ead  U)pdate  D)elete  L)ist  Q)uit".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+
+       Dispatch-Menu-Choice.
+           IF Menu-Create
+               PERFORM Create-Hero
+           ELSE
+               IF Menu-Read
+                   PERFORM Read-Hero
+               ELSE
+                   IF Menu-Update
+                       PERFORM Update-Hero
+                   ELSE
+                       IF Menu-Delete
+                           PERFORM Delete-Hero
+                       ELSE
+                           IF Menu-List
+                               PERFORM List-Heroes
+                           ELSE
+                               DISPLAY "Unknown option: " Menu-Choice
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       Create-Hero.
+           DISPLAY "Enter hero name: " WITH NO ADVANCING.
+           ACCEPT HERO-NAME.
+           DISPLAY "Enter power level: " WITH NO ADVANCING.
+           ACCEPT HERO-POWER-LEVEL.
+           WRITE HERO-ROSTER-RECORD
+               INVALID KEY
+                   DISPLAY "Hero already exists: " HERO-NAME
+               NOT INVALID KEY
+                   DISPLAY "Hero created."
+           END-WRITE.
+
+       Read-Hero.
+           DISPLAY "Enter hero name: " WITH NO ADVANCING.
+           ACCEPT HERO-NAME.
+           READ Hero-Roster-File
+               INVALID KEY
+                   DISPLAY "Hero not found: " HERO-NAME
+               NOT INVALID KEY
+                   DISPLAY HERO-NAME " power level " HERO-POWER-LEVEL
+           END-READ.
+
+       Update-Hero.
+           DISPLAY "Enter hero name: " WITH NO ADVANCING.
+           ACCEPT HERO-NAME.
+           READ Hero-Roster-File
+               INVALID KEY
+                   DISPLAY "Hero not found: " HERO-NAME
+           END-READ.
+           IF Hero-File-Ok
+               DISPLAY "Enter new power level: " WITH NO ADVANCING
+               ACCEPT HERO-POWER-LEVEL
+               REWRITE HERO-ROSTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Hero not found: " HERO-NAME
+                   NOT INVALID KEY
+                       DISPLAY "Hero updated."
+               END-REWRITE
+           END-IF.
+
+       Delete-Hero.
+           DISPLAY "Enter hero name: " WITH NO ADVANCING.
+           ACCEPT HERO-NAME.
+           DELETE Hero-Roster-File
+               INVALID KEY
+                   DISPLAY "Hero not found: " HERO-NAME
+               NOT INVALID KEY
+                   DISPLAY "Hero deleted."
+           END-DELETE.
+
+       List-Heroes.
+           MOVE LOW-VALUES TO HERO-NAME.
+           START Hero-Roster-File KEY IS GREATER THAN HERO-NAME
+               INVALID KEY
+                   SET Hero-File-Eof TO TRUE
+           END-START.
+           IF Hero-File-Ok
+               PERFORM Read-Next-Hero
+           END-IF.
+           IF Hero-File-Eof
+               DISPLAY "No heroes in roster."
+           ELSE
+               PERFORM List-One-Hero UNTIL Hero-File-Eof
+           END-IF.
+
+       Read-Next-Hero.
+           READ Hero-Roster-File NEXT RECORD
+               AT END
+                   SET Hero-File-Eof TO TRUE
+           END-READ.
+
+       List-One-Hero.
+           DISPLAY HERO-NAME " power level " HERO-POWER-LEVEL.
+           PERFORM Read-Next-Hero.
