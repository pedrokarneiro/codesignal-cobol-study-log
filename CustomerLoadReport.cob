@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerLoadReport.
+      *> CustomerLoadReport counts how many customer records are on
+      *> each of the per-source extract files and prints a small
+      *> summary, so we can see at a glance how many records came from
+      *> CustomerDetails versus each SimpleDemo program's output.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: The four source FDs now read the CUSTXTR extract
+      *> layout (id/first/last name only) instead of the full CUSTREC
+      *> layout - CUSTSRC1-4 are written by CustomerDetails/SimpleDemo/
+      *> SimpleDemo02/SimpleDemo03 in the smaller CUSTXTR shape, not
+      *> CUSTREC's address/phone/check-digit layout, so reading them as
+      *> CUSTREC records was reading the wrong field boundaries.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Source-1-File ASSIGN TO "CUSTSRC1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Src1-File-Status.
+
+           SELECT Source-2-File ASSIGN TO "CUSTSRC2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Src2-File-Status.
+
+           SELECT Source-3-File ASSIGN TO "CUSTSRC3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Src3-File-Status.
+
+           SELECT Source-4-File ASSIGN TO "CUSTSRC4"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Src4-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Source-1-File.
+       COPY CUSTXTR REPLACING Customer-Extract-Data BY Source-1-Record.
+
+       FD  Source-2-File.
+       COPY CUSTXTR REPLACING Customer-Extract-Data BY Source-2-Record.
+
+       FD  Source-3-File.
+       COPY CUSTXTR REPLACING Customer-Extract-Data BY Source-3-Record.
+
+       FD  Source-4-File.
+       COPY CUSTXTR REPLACING Customer-Extract-Data BY Source-4-Record.
+
+       WORKING-STORAGE SECTION.
+       01 Src1-File-Status PIC X(02) VALUE "00".
+          88 Src1-File-Ok VALUE "00".
+          88 Src1-File-Eof VALUE "10".
+          88 Src1-File-Missing VALUE "35".
+
+       01 Src2-File-Status PIC X(02) VALUE "00".
+          88 Src2-File-Ok VALUE "00".
+          88 Src2-File-Eof VALUE "10".
+          88 Src2-File-Missing VALUE "35".
+
+       01 Src3-File-Status PIC X(02) VALUE "00".
+          88 Src3-File-Ok VALUE "00".
+          88 Src3-File-Eof VALUE "10".
+          88 Src3-File-Missing VALUE "35".
+
+       01 Src4-File-Status PIC X(02) VALUE "00".
+          88 Src4-File-Ok VALUE "00".
+          88 Src4-File-Eof VALUE "10".
+          88 Src4-File-Missing VALUE "35".
+
+       01 Src1-Record-Count PIC 9(05) VALUE 0.
+       01 Src2-Record-Count PIC 9(05) VALUE 0.
+       01 Src3-Record-Count PIC 9(05) VALUE 0.
+       01 Src4-Record-Count PIC 9(05) VALUE 0.
+       01 Total-Record-Count PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Count-Source-1.
+           PERFORM Count-Source-2.
+           PERFORM Count-Source-3.
+           PERFORM Count-Source-4.
+           COMPUTE Total-Record-Count =
+               Src1-Record-Count + Src2-Record-Count
+             + Src3-Record-Count + Src4-Record-Count.
+           PERFORM Display-Report.
+           STOP RUN.
+
+       Count-Source-1.
+           OPEN INPUT Source-1-File.
+           IF NOT Src1-File-Missing
+               PERFORM Read-Next-Source-1
+               PERFORM Tally-Source-1-Record UNTIL Src1-File-Eof
+               CLOSE Source-1-File
+           END-IF.
+
+       Tally-Source-1-Record.
+           ADD 1 TO Src1-Record-Count.
+           PERFORM Read-Next-Source-1.
+
+       Read-Next-Source-1.
+           READ Source-1-File
+               AT END
+                   SET Src1-File-Eof TO TRUE
+           END-READ.
+
+       Count-Source-2.
+           OPEN INPUT Source-2-File.
+           IF NOT Src2-File-Missing
+               PERFORM Read-Next-Source-2
+               PERFORM Tally-Source-2-Record UNTIL Src2-File-Eof
+               CLOSE Source-2-File
+           END-IF.
+
+       Tally-Source-2-Record.
+           ADD 1 TO Src2-Record-Count.
+           PERFORM Read-Next-Source-2.
+
+       Read-Next-Source-2.
+           READ Source-2-File
+               AT END
+                   SET Src2-File-Eof TO TRUE
+           END-READ.
+
+       Count-Source-3.
+           OPEN INPUT Source-3-File.
+           IF NOT Src3-File-Missing
+               PERFORM Read-Next-Source-3
+               PERFORM Tally-Source-3-Record UNTIL Src3-File-Eof
+               CLOSE Source-3-File
+           END-IF.
+
+       Tally-Source-3-Record.
+           ADD 1 TO Src3-Record-Count.
+           PERFORM Read-Next-Source-3.
+
+       Read-Next-Source-3.
+           READ Source-3-File
+               AT END
+                   SET Src3-File-Eof TO TRUE
+           END-READ.
+
+       Count-Source-4.
+           OPEN INPUT Source-4-File.
+           IF NOT Src4-File-Missing
+               PERFORM Read-Next-Source-4
+               PERFORM Tally-Source-4-Record UNTIL Src4-File-Eof
+               CLOSE Source-4-File
+           END-IF.
+
+       Tally-Source-4-Record.
+           ADD 1 TO Src4-Record-Count.
+           PERFORM Read-Next-Source-4.
+
+       Read-Next-Source-4.
+           READ Source-4-File
+               AT END
+                   SET Src4-File-Eof TO TRUE
+           END-READ.
+
+       Display-Report.
+           DISPLAY "Customer Load Report".
+           DISPLAY "CustomerDetails (CUSTSRC1): " Src1-Record-Count.
+           DISPLAY "SimpleDemo      (CUSTSRC2): " Src2-Record-Count.
+           DISPLAY "SimpleDemo02    (CUSTSRC3): " Src3-Record-Count.
+           DISPLAY "SimpleDemo03    (CUSTSRC4): " Src4-Record-Count.
+           DISPLAY "Total records loaded:       " Total-Record-Count.
