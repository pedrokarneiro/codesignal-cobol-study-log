@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CUSTCONT.CPY
+      * Contact fields shared by every customer record layout -
+      * CustomerDetails, SimpleDemo, SimpleDemo02 and SimpleDemo03.
+      * Must be COPYd as subordinate items under an enclosing 01 group.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version - address/phone.
+      *****************************************************************
+           05  CUSTOMER-ADDRESS        PIC A(30).
+           05  CUSTOMER-PHONE          PIC X(12).
