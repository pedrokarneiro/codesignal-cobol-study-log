@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CTLTOTAL.CPY
+      * One control-total record per batch run: how many records the
+      * run read and wrote, plus a hash total of a key numeric field,
+      * so an operator can verify nothing was dropped or duplicated.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  CONTROL-TOTAL-RECORD.
+           05  CTL-PROGRAM-ID         PIC A(20).
+           05  CTL-RUN-DATE           PIC 9(08).
+           05  CTL-RECORDS-READ       PIC 9(07).
+           05  CTL-RECORDS-WRITTEN    PIC 9(07).
+           05  CTL-HASH-TOTAL         PIC 9(09)V99.
