@@ -0,0 +1,17 @@
+      *****************************************************************
+      * AUDITLOG.CPY
+      * One audit entry recording a change to a customer-facing name
+      * field on the account master (Acct-Customer-Name or
+      * Acct-Support-Name).
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-ACCT-NUMBER       PIC X(15).
+           05  AUDIT-FIELD-NAME        PIC X(20).
+           05  AUDIT-OLD-VALUE         PIC A(25).
+           05  AUDIT-NEW-VALUE         PIC A(25).
+           05  AUDIT-CHANGE-DATE       PIC 9(08).
+           05  AUDIT-CHANGE-TIME       PIC 9(08).
