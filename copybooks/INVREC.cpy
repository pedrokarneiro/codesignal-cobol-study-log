@@ -0,0 +1,23 @@
+      *****************************************************************
+      * INVREC.CPY
+      * Inventory-stock master record, keyed by ITEM-NUMBER.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      * 2026-08-09 PDK  Added ITEM-REORDER-POINT for low-stock alerting.
+      * 2026-08-09 PDK  Added ITEM-UOM and its each-per-case/pallet
+      *                 conversion factors so a warehouse count can be
+      *                 reconciled no matter what unit it was taken in.
+      *                 ITEM-STOCK itself stays a canonical each-count.
+      *****************************************************************
+       01  INVENTORY-RECORD.
+           05  ITEM-NUMBER             PIC 9(09).
+           05  ITEM-STOCK              PIC 9(04).
+           05  ITEM-REORDER-POINT      PIC 9(04).
+           05  ITEM-UOM                PIC X(01) VALUE "E".
+               88  ITEM-UOM-EACH           VALUE "E".
+               88  ITEM-UOM-CASE           VALUE "C".
+               88  ITEM-UOM-PALLET         VALUE "P".
+           05  ITEM-CASE-FACTOR        PIC 9(04) VALUE 1.
+           05  ITEM-PALLET-FACTOR      PIC 9(05) VALUE 1.
