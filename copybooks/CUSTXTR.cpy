@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CUSTXTR.CPY
+      * Per-source customer extract layout - just CUSTOMER-ID, first
+      * name and last name - written by CustomerDetails, SimpleDemo,
+      * SimpleDemo02 and SimpleDemo03 to their own CUSTSRC1-4 file, and
+      * read back in that same shape by CustomerLoadReport. Deliberately
+      * not CUSTREC: these extract files never carry the address/phone/
+      * check-digit fields CUSTREC's CUSTCONT adds, so a reader using
+      * CUSTREC against one of these files would be reading a layout
+      * the writer never wrote.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version - pulled out of five separate
+      *                 hand-declared Source-Extract-Record groups so
+      *                 the layout used to write these files can never
+      *                 drift from the layout used to read them.
+      *****************************************************************
+       01  Customer-Extract-Data.
+           05  Src-Customer-Id      PIC 9(05).
+           05  Src-First-Name       PIC A(20).
+           05  Src-Last-Name        PIC A(20).
