@@ -0,0 +1,21 @@
+      *****************************************************************
+      * INVADJ.CPY
+      * Stock-adjustment transaction record - a signed quantity change
+      * to apply to the matching ITEM-NUMBER on the inventory-stock
+      * file.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      * 2026-08-09 PDK  Added ADJ-UOM so a warehouse count entered in
+      *                 cases or pallets can be converted to eaches
+      *                 using the item's own conversion factors before
+      *                 it is applied to ITEM-STOCK.
+      *****************************************************************
+       01  STOCK-ADJUSTMENT-RECORD.
+           05  ADJ-ITEM-NUMBER         PIC 9(09).
+           05  ADJ-QUANTITY            PIC S9(04).
+           05  ADJ-UOM                 PIC X(01) VALUE "E".
+               88  ADJ-UOM-EACH            VALUE "E".
+               88  ADJ-UOM-CASE            VALUE "C".
+               88  ADJ-UOM-PALLET          VALUE "P".
