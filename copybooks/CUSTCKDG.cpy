@@ -0,0 +1,13 @@
+      *****************************************************************
+      * CUSTCKDG.CPY
+      * Breaks CUSTOMER-ID (PIC 9(5)) into individual digits so a
+      * modulus-10 weighted check digit can be computed against its
+      * trailing digit. Must be COPYd as a 05-level item immediately
+      * after CUSTOMER-ID in the same group.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+           05  CUSTOMER-ID-DIGITS  REDEFINES CUSTOMER-ID.
+               10  CUSTOMER-ID-DIGIT  PIC 9 OCCURS 5 TIMES.
