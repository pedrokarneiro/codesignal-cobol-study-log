@@ -0,0 +1,12 @@
+      *****************************************************************
+      * REASSIGN.CPY
+      * One officer-reassignment transaction: move an account to a new
+      * Account-Officer.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  REASSIGN-RECORD.
+           05  REASSIGN-ACCT-NUMBER        PIC X(15).
+           05  REASSIGN-NEW-OFFICER        PIC A(20).
