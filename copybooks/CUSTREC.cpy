@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CUSTREC.CPY
+      * Customer master record layout, keyed by CUSTOMER-ID.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version - id/first/last name.
+      * 2026-08-09 PDK  Added CUSTCONT address/phone fields.
+      * 2026-08-09 PDK  Added CUSTCKDG digit breakdown for check-digit
+      *                 validation of CUSTOMER-ID.
+      * 2026-08-09 PDK  ID/first/last name now come from CUSTNAME so
+      *                 every customer record shares one declaration.
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           COPY CUSTNAME.
+           COPY CUSTCONT.
