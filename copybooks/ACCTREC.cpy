@@ -0,0 +1,28 @@
+      *****************************************************************
+      * ACCTREC.CPY
+      * Account master record layout, shared by BankProgram,
+      * BankProgram02 and the interest/reconciliation programs built
+      * on top of them.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version - account master record.
+      * 2026-08-09 PDK  Added Acct-Accrued-Interest for the daily
+      *                 interest-accrual subsystem.
+      * 2026-08-09 PDK  Added Acct-Customer-Id so an account can be
+      *                 joined back to its CustomerDetails customer
+      *                 record by a shared key.
+      *****************************************************************
+       01  ACCT-MASTER-RECORD.
+           05  ACCT-NUMBER             PIC X(15).
+           05  ACCT-CUSTOMER-NAME      PIC A(25).
+           05  ACCT-SUPPORT-NAME       PIC A(25).
+           05  ACCT-OFFICER            PIC A(20).
+           05  ACCT-BALANCE            PIC S9(9)V99 COMP-3.
+           05  ACCT-INTEREST-RATE      PIC S9(3)V9999 COMP-3.
+           05  ACCT-ACCRUED-INTEREST   PIC S9(9)V99 COMP-3.
+           05  ACCT-STATUS-FLAG        PIC X(01).
+               88  ACCT-ACTIVE                 VALUE "A".
+               88  ACCT-CLOSED                 VALUE "C".
+           05  ACCT-CUSTOMER-ID        PIC 9(05).
+           05  FILLER                  PIC X(05).
