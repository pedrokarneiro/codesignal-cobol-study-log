@@ -0,0 +1,13 @@
+      *****************************************************************
+      * HEROPAIR.CPY
+      * One Power1/Power2 pair from a hero-pair batch file, read by
+      * AddAndSubtract02 and AddAndSubtractHeroes to accumulate a
+      * running grand-total power across many pairs.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  HERO-PAIR-RECORD.
+           05  HERO-PAIR-POWER1        PIC 9(03).
+           05  HERO-PAIR-POWER2        PIC 9(03).
