@@ -0,0 +1,15 @@
+      *****************************************************************
+      * CURRFLD.CPY
+      * A Value1/Value2/Result/Result-Remainder field quartet like
+      * ARITHFLD, but PIC 9(7)V99 so the same ADD/SUBTRACT/MULTIPLY/
+      * DIVIDE shape can hold a real dollars-and-cents amount instead
+      * of a whole number.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  CURR-FIELD-1             PIC 9(7)V99.
+       01  CURR-FIELD-2             PIC 9(7)V99.
+       01  CURR-FIELD-RESULT        PIC 9(7)V99.
+       01  CURR-FIELD-REMAINDER     PIC 9(7)V99.
