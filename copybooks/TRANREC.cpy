@@ -0,0 +1,16 @@
+      *****************************************************************
+      * TRANREC.CPY
+      * Daily transaction record (debit/credit) posted against the
+      * account-master file maintained by BankProgram.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-ACCT-NUMBER        PIC X(15).
+           05  TRAN-TYPE               PIC X(01).
+               88  TRAN-IS-DEBIT               VALUE "D".
+               88  TRAN-IS-CREDIT              VALUE "C".
+           05  TRAN-AMOUNT             PIC S9(7)V99.
+           05  TRAN-DATE               PIC 9(08).
