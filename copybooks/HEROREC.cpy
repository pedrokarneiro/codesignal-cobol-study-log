@@ -0,0 +1,14 @@
+      *****************************************************************
+      * HEROREC.CPY
+      * Superhero-roster master record, keyed by HERO-NAME, so a
+      * hero's power level persists across runs instead of resetting
+      * to the same hardcoded value every time AddAndSubtractHeroes or
+      * HeroOperations runs.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  HERO-ROSTER-RECORD.
+           05  HERO-NAME               PIC A(20).
+           05  HERO-POWER-LEVEL        PIC 9(05).
