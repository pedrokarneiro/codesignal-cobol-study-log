@@ -0,0 +1,23 @@
+      *****************************************************************
+      * HEROPWR.CPY
+      * One hero's Power1/Power2 pair from the hero-power-ranking file
+      * read by SuperheroCalculations to build its ranking report.
+      * Record layout is deliberately distinct from HEROREC.cpy's
+      * HERO-ROSTER-RECORD (HERO-NAME/HERO-POWER-LEVEL), which is the
+      * persisted roster CRUD record used by HeroRoster - the two
+      * files track different things and must not be confused.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version (as HERORSTR.CPY).
+      * 2026-08-09 PDK  Renamed from HERORSTR.CPY/HERO-ROSTER-RECORD to
+      *                 HEROPWR.CPY/HERO-RANK-RECORD, and the physical
+      *                 file SuperheroCalculations reads from HERORSTR
+      *                 to HEROPWR, so this file and HeroRoster's
+      *                 HEROSTR file can no longer be confused by a
+      *                 one-character filename typo.
+      *****************************************************************
+       01  HERO-RANK-RECORD.
+           05  HERO-NAME               PIC A(20).
+           05  HERO-POWER1             PIC 9(03).
+           05  HERO-POWER2             PIC 9(03).
