@@ -0,0 +1,21 @@
+      *****************************************************************
+      * ERRCODES.CPY
+      * Standard error-code fields for the Display-Error-Message
+      * paragraph pattern: a numeric ERR-CODE (with 88s for the codes
+      * in common use) plus a short ERR-MESSAGE, so a truncation or
+      * validation failure is reported with a visible error code
+      * instead of just an unexplained wrong number on screen.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  STANDARD-ERROR-FIELDS.
+           05  ERR-CODE                PIC 9(04) VALUE 0000.
+               88  ERR-NONE                 VALUE 0000.
+               88  ERR-TRUNCATION           VALUE 4001.
+               88  ERR-VALIDATION-FAILED    VALUE 4002.
+               88  ERR-OVERFLOW             VALUE 4003.
+               88  ERR-FILE-NOT-FOUND       VALUE 8001.
+               88  ERR-SEVERE-REJECT        VALUE 9001.
+           05  ERR-MESSAGE              PIC X(40) VALUE SPACES.
