@@ -0,0 +1,12 @@
+      *****************************************************************
+      * HEROTRAN.CPY
+      * One PowerLevel/Energy pair from the hero transaction file
+      * processed in batch by HeroOperations.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  HERO-TRANSACTION-RECORD.
+           05  HERO-POWER-LEVEL        PIC 9(03).
+           05  HERO-ENERGY             PIC 9(03).
