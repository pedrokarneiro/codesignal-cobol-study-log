@@ -0,0 +1,18 @@
+      *****************************************************************
+      * CUSTNAME.CPY
+      * Common CUSTOMER-ID / first-name / last-name fields, shared by
+      * every program that declares a customer record (CustomerDetails,
+      * CustomerBatchLoad, CustomerLoadReport, and the SimpleDemo
+      * programs). COPY this as the head of an enclosing 01 group,
+      * typically followed by COPY CUSTCONT for address/phone.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version - pulled out of CUSTREC and the
+      *                 SimpleDemo programs to stop four hand-declared
+      *                 copies of the same three fields drifting apart.
+      *****************************************************************
+           05  CUSTOMER-ID             PIC 9(05).
+           COPY CUSTCKDG.
+           05  CUSTOMER-FIRST-NAME     PIC A(20).
+           05  CUSTOMER-LAST-NAME      PIC A(20).
