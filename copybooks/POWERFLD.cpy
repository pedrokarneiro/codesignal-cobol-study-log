@@ -0,0 +1,15 @@
+      *****************************************************************
+      * POWERFLD.CPY
+      * A Power1/Power2/TotalPower-shaped field triple, COPY'd with
+      * REPLACING by each of the hero-power programs so the field
+      * sizes only have to change in one place (a "PIC PIC" typo like
+      * the one once found in SuperheroCalculations.cob can't slip
+      * into one copy while the others stay correct).
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  POWER-FIELD-1           PIC 9(03).
+       01  POWER-FIELD-2           PIC 9(03).
+       01  POWER-FIELD-TOTAL       PIC 9(05).
