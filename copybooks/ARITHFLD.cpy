@@ -0,0 +1,15 @@
+      *****************************************************************
+      * ARITHFLD.CPY
+      * A Value1/Value2/Result/Result-Remainder field quartet, COPY'd
+      * with REPLACING by each of the ArithmeticOperations programs so
+      * widening Result past 5 digits (or either operand) only has to
+      * happen in one place.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  ARITH-FIELD-1            PIC 9(03).
+       01  ARITH-FIELD-2            PIC 9(04).
+       01  ARITH-FIELD-RESULT       PIC 9(05).
+       01  ARITH-FIELD-REMAINDER    PIC 9(03).
