@@ -0,0 +1,14 @@
+      *****************************************************************
+      * PWRCURR.CPY
+      * A Power1/Power2/TotalPower field triple like POWERFLD, but
+      * PIC 9(7)V99 so the same hero-power arithmetic shape can carry
+      * a real dollars-and-cents amount (a power "budget") instead of
+      * a whole number.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version.
+      *****************************************************************
+       01  PWR-CURR-FIELD-1         PIC 9(7)V99.
+       01  PWR-CURR-FIELD-2         PIC 9(7)V99.
+       01  PWR-CURR-FIELD-TOTAL     PIC 9(7)V99.
