@@ -0,0 +1,16 @@
+      *****************************************************************
+      * PRODREC.CPY
+      * Product master record: catalog entry plus inventory fields.
+      *-----------------------------------------------------------------
+      * Maintenance History
+      * DATE       INIT DESCRIPTION
+      * 2026-08-09 PDK  Initial version - name/manager only.
+      * 2026-08-09 PDK  Added Product-Price, Product-Quantity and
+      *                 Product-Reorder-Point for inventory tracking.
+      *****************************************************************
+       01  PRODUCT-MASTER-RECORD.
+           05  PRODUCT-NAME            PIC A(20).
+           05  PRODUCT-MANAGER         PIC A(20).
+           05  PRODUCT-PRICE           PIC 9(07)V99.
+           05  PRODUCT-QUANTITY        PIC 9(05).
+           05  PRODUCT-REORDER-POINT   PIC 9(05).
