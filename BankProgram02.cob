@@ -1,13 +1,195 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BankProgram02.
+      *> Maintenance History
+      *> 2026-08-09: Added Account-Number validation - must be the
+      *> literal "ACC" prefix followed by 12 numeric digits, so a
+      *> teller cannot key garbage into a PIC A(15) field unnoticed.
+      *> 2026-08-09: Account-Number is no longer a single hardcoded
+      *> value tied 1-to-1 with Account-Officer. Officer-Account-Table
+      *> now holds every account assigned to an officer, loaded from
+      *> the shared account-master file.
+      *> 2026-08-09: Each run now appends a control-total record (how
+      *> many accounts the full-file scan read and a hash of
+      *> Acct-Balance across them) to CTLTOTAL so an operator can
+      *> verify nothing was dropped.
+      *> 2026-08-09: The Account-Number rejection message now goes
+      *> through the shared ERRCODES copybook and Display-Error-Message
+      *> paragraph, so it carries a visible standard error code.
+      *> 2026-08-09: Validate-Account-Number was checking positions
+      *> 4-15 as one 12-digit numeric field, but the literal "ACC" plus
+      *> 12 digits is only 12 characters, leaving 3 trailing spaces in
+      *> the PIC A(15) field - those spaces made the 12-character
+      *> numeric check fail on every run, including against the
+      *> program's own hardcoded default. Now checks the 9 significant
+      *> digits and the trailing pad separately.
+      *> 2026-08-09: Scan-Accounts-For-Officer was stopping the whole
+      *> full-file scan once the current officer's own table filled up
+      *> (Officer-Account-Count = Max-Accounts-Per-Officer), which cut
+      *> Accounts-Scanned/Balance-Hash-Total short of the true full-file
+      *> totals whenever one officer owned Max-Accounts-Per-Officer or
+      *> more accounts. The scan now always runs to end-of-file;
+      *> Collect-Matching-Account stops adding to the now-full officer
+      *> table but keeps tallying the control-total figures for every
+      *> record read.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Control-Total-File ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Ctl-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Control-Total-File.
+       COPY CTLTOTAL.
+
        WORKING-STORAGE SECTION.
+       01 Ctl-File-Status PIC X(02) VALUE "00".
+       01 Today-Date PIC 9(08).
+       01 Accounts-Scanned PIC 9(07) VALUE 0.
+       01 Balance-Hash-Total PIC 9(09)V99 VALUE 0.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Eof VALUE "10".
+
       *> DONE: Define an alphabetic Account-Number with length 15 at level 01. Remember to use PIC A with proper length.
        01 Account-Number PIC A(15).
+
       *> DONE: Define an alphabetic Account-Officer with length 20 and initial value Clark Kent at level 01.
        01 Account-Officer PIC A(20) VALUE "Clark Kent".
+
+       01 Account-Number-Valid PIC X(01) VALUE "N".
+          88 Account-Number-Is-Valid VALUE "Y".
+
+       01 Max-Accounts-Per-Officer PIC 9(03) VALUE 50.
+       01 Officer-Account-Count PIC 9(03) VALUE 0.
+       01 Officer-Account-Table.
+           05 Officer-Account-Entry OCCURS 50 TIMES
+              INDEXED BY Officer-Account-Idx
+              PIC X(15).
+
+       01 Sample-Accounts-Loaded PIC X(01) VALUE "N".
+
+       COPY ERRCODES.
+
        PROCEDURE DIVISION.
+       Main-Logic.
+           ACCEPT Today-Date FROM DATE YYYYMMDD.
            MOVE "ACC123456789" TO Account-Number.
-           DISPLAY "Account Number: " Account-Number. *> Displays ACC123456789
+           PERFORM Validate-Account-Number.
+           IF NOT Account-Number-Is-Valid
+               MOVE 4002 TO ERR-CODE
+               MOVE "Account Number rejected" TO ERR-MESSAGE
+               PERFORM Display-Error-Message
+               DISPLAY "Account Number: " Account-Number
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM Open-Account-File.
+           PERFORM Build-Officer-Account-Table.
            DISPLAY "Account Officer: " Account-Officer. *> Displays Clark Kent
+           PERFORM Display-Officer-Accounts
+               VARYING Officer-Account-Idx FROM 1 BY 1
+               UNTIL Officer-Account-Idx > Officer-Account-Count.
+           CLOSE Account-Master-File.
+           PERFORM Write-Control-Total.
            STOP RUN.
+
+       Open-Account-File.
+           OPEN I-O Account-Master-File.
+           IF Acct-File-Status = "35"
+               OPEN OUTPUT Account-Master-File
+               CLOSE Account-Master-File
+               OPEN I-O Account-Master-File
+           END-IF.
+
+       Build-Officer-Account-Table.
+           MOVE 0 TO Officer-Account-Count.
+           PERFORM Seed-Sample-Accounts-If-Empty.
+           PERFORM Scan-Accounts-For-Officer.
+
+       Seed-Sample-Accounts-If-Empty.
+           MOVE "ACC123456789" TO Acct-Number.
+           READ Account-Master-File
+               INVALID KEY
+                   PERFORM Write-Sample-Officer-Accounts
+           END-READ.
+
+       Write-Sample-Officer-Accounts.
+           MOVE SPACES TO Acct-Master-Record.
+           MOVE "ACC123456789" TO Acct-Number.
+           MOVE "Clark Kent" TO Acct-Officer.
+           SET Acct-Active TO TRUE.
+           WRITE Acct-Master-Record.
+           MOVE SPACES TO Acct-Master-Record.
+           MOVE "ACC987654321" TO Acct-Number.
+           MOVE "Clark Kent" TO Acct-Officer.
+           SET Acct-Active TO TRUE.
+           WRITE Acct-Master-Record.
+
+       Scan-Accounts-For-Officer.
+           MOVE LOW-VALUES TO Acct-Number.
+           START Account-Master-File KEY IS GREATER THAN Acct-Number
+               INVALID KEY
+                   SET Acct-File-Eof TO TRUE
+           END-START.
+           IF Acct-File-Ok
+               PERFORM Read-Next-Account-Record
+           END-IF.
+           PERFORM Collect-Matching-Account
+               UNTIL Acct-File-Eof.
+
+       Read-Next-Account-Record.
+           READ Account-Master-File NEXT RECORD
+               AT END
+                   SET Acct-File-Eof TO TRUE
+           END-READ.
+
+       Collect-Matching-Account.
+           ADD 1 TO Accounts-Scanned.
+           ADD Acct-Balance TO Balance-Hash-Total.
+           IF Acct-Officer = Account-Officer
+               AND Officer-Account-Count < Max-Accounts-Per-Officer
+               ADD 1 TO Officer-Account-Count
+               MOVE Acct-Number
+                   TO Officer-Account-Entry(Officer-Account-Count)
+           END-IF.
+           PERFORM Read-Next-Account-Record.
+
+       Display-Officer-Accounts.
+           DISPLAY "Account Number: "
+               Officer-Account-Entry(Officer-Account-Idx).
+
+       Write-Control-Total.
+           MOVE "BankProgram02" TO CTL-PROGRAM-ID.
+           MOVE Today-Date TO CTL-RUN-DATE.
+           MOVE Accounts-Scanned TO CTL-RECORDS-READ.
+           MOVE 0 TO CTL-RECORDS-WRITTEN.
+           MOVE Balance-Hash-Total TO CTL-HASH-TOTAL.
+           OPEN EXTEND Control-Total-File.
+           IF Ctl-File-Status = "35"
+               CLOSE Control-Total-File
+               OPEN OUTPUT Control-Total-File
+           END-IF.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE Control-Total-File.
+
+       Display-Error-Message.
+           DISPLAY "ERROR " ERR-CODE ": " ERR-MESSAGE.
+
+       Validate-Account-Number.
+           MOVE "N" TO Account-Number-Valid.
+           IF Account-Number(1:3) = "ACC"
+               AND Account-Number(4:9) IS NUMERIC
+               AND Account-Number(13:3) = SPACES
+               SET Account-Number-Is-Valid TO TRUE
+           END-IF.
