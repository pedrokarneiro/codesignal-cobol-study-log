@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDaySummary.
+      *> EndOfDaySummary reads the account, customer and product
+      *> master files BankProgram, BankProgram02's account file,
+      *> CustomerDetails and ProductProgram leave behind after their
+      *> nightly steps run, and prints one consolidated report listing
+      *> the Customer-Name, Account-Number and Product-Name activity
+      *> processed across all of them, instead of having to go look at
+      *> four separate program DISPLAY outputs.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Customer-Master-File ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS Cust-File-Status.
+
+           SELECT Product-Master-File ASSIGN TO "PRODCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Customer-Master-File.
+       COPY CUSTREC.
+
+       FD  Product-Master-File.
+       COPY PRODREC.
+
+       WORKING-STORAGE SECTION.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+
+       01 Cust-File-Status PIC X(02) VALUE "00".
+          88 Cust-File-Ok VALUE "00".
+
+       01 Prod-File-Status PIC X(02) VALUE "00".
+          88 Prod-File-Ok VALUE "00".
+          88 Prod-File-Eof VALUE "10".
+
+       01 Default-Acct-Number PIC X(15) VALUE "ACC000000000001".
+       01 Default-Customer-Id PIC 9(05) VALUE 54324.
+
+       01 Product-Count PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== End-Of-Day Summary =====".
+           PERFORM Report-Account-Activity.
+           PERFORM Report-Customer-Activity.
+           PERFORM Report-Product-Activity.
+           DISPLAY "===== End of Summary =====".
+           STOP RUN.
+
+       Report-Account-Activity.
+           OPEN INPUT Account-Master-File.
+           IF Acct-File-Status = "35"
+               DISPLAY "Account activity: no account-master file."
+           ELSE
+               MOVE Default-Acct-Number TO Acct-Number
+               READ Account-Master-File
+                   INVALID KEY
+                       DISPLAY "Account activity: account "
+                               Default-Acct-Number " not found"
+                   NOT INVALID KEY
+                       DISPLAY "Account " Acct-Number ": customer "
+                               Acct-Customer-Name
+               END-READ
+               CLOSE Account-Master-File
+           END-IF.
+
+       Report-Customer-Activity.
+           OPEN INPUT Customer-Master-File.
+           IF Cust-File-Status = "35"
+               DISPLAY "Customer activity: no customer-master file."
+           ELSE
+               MOVE Default-Customer-Id TO CUSTOMER-ID
+               READ Customer-Master-File
+                   INVALID KEY
+                       DISPLAY "Customer activity: customer "
+                               Default-Customer-Id " not found"
+                   NOT INVALID KEY
+                       DISPLAY "Customer " CUSTOMER-ID ": "
+                               CUSTOMER-FIRST-NAME " "
+                               CUSTOMER-LAST-NAME
+               END-READ
+               CLOSE Customer-Master-File
+           END-IF.
+
+       Report-Product-Activity.
+           OPEN INPUT Product-Master-File.
+           IF Prod-File-Status = "35"
+               DISPLAY "Product activity: no product-catalog file."
+           ELSE
+               PERFORM Read-Next-Product
+               PERFORM List-One-Product UNTIL Prod-File-Eof
+               CLOSE Product-Master-File
+               DISPLAY "Product activity: " Product-Count
+                       " product(s) on catalog"
+           END-IF.
+
+       Read-Next-Product.
+           READ Product-Master-File
+               AT END
+                   SET Prod-File-Eof TO TRUE
+           END-READ.
+
+       List-One-Product.
+           IF Product-Name NOT = SPACES
+               DISPLAY "Product " Product-Name " managed by "
+                       Product-Manager
+               ADD 1 TO Product-Count
+           END-IF.
+           PERFORM Read-Next-Product.
