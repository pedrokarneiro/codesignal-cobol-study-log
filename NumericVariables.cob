@@ -1,15 +1,75 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NumericVariables.
+      *> Maintenance History
+      *> 2026-08-09: A MOVE into Short-Account-Number used to truncate
+      *> an over-length value with no warning. Assignments that can
+      *> overflow it now go through COMPUTE with ON SIZE ERROR so a
+      *> too-large account number is flagged and left unchanged instead
+      *> of silently losing its leading digit.
+      *> 2026-08-09: Added an alphanumeric companion layout for account
+      *> numbers, for card-network identifiers that mix letters and
+      *> digits instead of pure numeric ones.
+      *> 2026-08-09: Added a dash-grouped statement display format for
+      *> Account-Number, since COBOL's numeric-edited insertion
+      *> characters don't include "-" - the group is built with
+      *> reference-modified MOVEs instead of a PICTURE edit clause.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the rejection.
+      *> 2026-08-09: Account-Number-Alpha-Edited only had 13 data
+      *> positions (4+4+5) for the 15-character Account-Number-Alpha,
+      *> so the MOVE silently dropped the last two characters of the
+      *> real account number. Widened to 4+5+6 = 15 data positions so
+      *> none are lost.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Account-Number PIC 9(10). *> Number with 10 digits
-       01 Short-Account-Number PIC 9(5) VALUE 1234. *> Number with 5 digits with initial value 1234
+       01 Short-Account-Number PIC 9(5) VALUE 1234. *> 5 digits, init
+
+       01 Account-Number-Alpha PIC X(15) VALUE SPACES.
+       01 Account-Number-Alpha-Edited PIC XXXX/XXXXX/XXXXXX.
+
+       01 Account-Number-Display PIC X(12) VALUE SPACES.
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
        PROCEDURE DIVISION.
            MOVE 1234567890 TO Account-Number.
-           DISPLAY "Account Number: " Account-Number. *> Will display 1234567890
-           DISPLAY "Short Account: " Short-Account-Number. *> Will display 01234 as the value is 1234
-           MOVE 12345 TO Short-Account-Number.
-           DISPLAY "Short Account: " Short-Account-Number. *> Will display 12345
-           MOVE 123456 TO Short-Account-Number.
-           DISPLAY "Short Account: " Short-Account-Number. *> Will display 23456
+           DISPLAY "Account Number: " Account-Number. *> 1234567890
+
+           MOVE Account-Number(1:3) TO Account-Number-Display(1:3).
+           MOVE "-" TO Account-Number-Display(4:1).
+           MOVE Account-Number(4:3) TO Account-Number-Display(5:3).
+           MOVE "-" TO Account-Number-Display(8:1).
+           MOVE Account-Number(7:4) TO Account-Number-Display(9:4).
+           DISPLAY "Account Number (statement): "
+                   Account-Number-Display. *> 123-456-7890
+
+           DISPLAY "Short Account: " Short-Account-Number. *> 01234
+
+           COMPUTE Short-Account-Number = 12345
+               ON SIZE ERROR
+                   DISPLAY "ERROR: 12345 does not fit Short-Account-"
+                           "Number"
+           END-COMPUTE.
+           DISPLAY "Short Account: " Short-Account-Number. *> 12345
+
+           COMPUTE Short-Account-Number = 123456
+               ON SIZE ERROR
+                   DISPLAY "ERROR: 123456 does not fit Short-Account-"
+                           "Number - rejected"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "Short Account: " Short-Account-Number.
+      *> Rejected by the size-error check above - stays 12345, not
+      *> silently truncated to 23456.
+
+           MOVE "GB82WEST1234569" TO Account-Number-Alpha.
+           MOVE Account-Number-Alpha TO Account-Number-Alpha-Edited.
+           DISPLAY "Account Number (alpha): "
+                   Account-Number-Alpha-Edited.
+
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
