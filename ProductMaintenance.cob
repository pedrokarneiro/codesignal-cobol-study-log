@@ -0,0 +1,218 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProductMaintenance.
+      *> ProductMaintenance is a menu-driven front end for the PRODCAT
+      *> product catalog ProductProgram reports on. It ACCEPTs an
+      *> operator-selected add/update/delete/list option so day-to-day
+      *> catalog changes (Product-Name, Product-Manager, and the
+      *> related price/quantity/reorder fields) don't require a code
+      *> change and recompile the way ProductProgram's old hardcoded
+      *> "Iron Man Suit" MOVE did.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Product-Master-File ASSIGN TO "PRODCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Product-Master-File.
+       COPY PRODREC.
+
+       WORKING-STORAGE SECTION.
+       01 Prod-File-Status PIC X(02) VALUE "00".
+          88 Prod-File-Ok VALUE "00".
+          88 Prod-File-Eof VALUE "10".
+
+       01 Max-Products PIC 9(03) VALUE 200.
+       01 Product-Count PIC 9(03) VALUE 0.
+       01 Product-Table.
+           05 Product-Entry OCCURS 200 TIMES INDEXED BY Product-Idx.
+               10 Tbl-Product-Name          PIC A(20).
+               10 Tbl-Product-Manager       PIC A(20).
+               10 Tbl-Product-Price         PIC 9(07)V99.
+               10 Tbl-Product-Quantity      PIC 9(05).
+               10 Tbl-Product-Reorder-Point PIC 9(05).
+
+       01 Menu-Choice PIC X(01).
+          88 Menu-Add VALUE "A" "a".
+          88 Menu-Update VALUE "U" "u".
+          88 Menu-Delete VALUE "D" "d".
+          88 Menu-List VALUE "L" "l".
+          88 Menu-Quit VALUE "Q" "q".
+
+       01 Search-Name PIC A(20).
+       01 Found-Idx PIC 9(03) VALUE 0.
+       01 Product-Found-Switch PIC X(01) VALUE "N".
+          88 Product-Is-Found VALUE "Y".
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Load-Product-Catalog.
+           PERFORM Run-Menu UNTIL Menu-Quit.
+           PERFORM Save-Product-Catalog.
+           DISPLAY "Goodbye.".
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Load-Product-Catalog.
+           OPEN INPUT Product-Master-File.
+           IF Prod-File-Ok
+               PERFORM Read-Next-Product
+               PERFORM Store-Product-In-Table UNTIL Prod-File-Eof
+               CLOSE Product-Master-File
+           END-IF.
+
+       Read-Next-Product.
+           READ Product-Master-File
+               AT END
+                   SET Prod-File-Eof TO TRUE
+           END-READ.
+
+       Store-Product-In-Table.
+           ADD 1 TO Product-Count.
+           MOVE Product-Name TO Tbl-Product-Name(Product-Count).
+           MOVE Product-Manager TO Tbl-Product-Manager(Product-Count).
+           MOVE Product-Price TO Tbl-Product-Price(Product-Count).
+           MOVE Product-Quantity TO Tbl-Product-Quantity(Product-Count).
+           MOVE Product-Reorder-Point
+               TO Tbl-Product-Reorder-Point(Product-Count).
+           PERFORM Read-Next-Product.
+
+       Run-Menu.
+           PERFORM Display-Menu.
+           ACCEPT Menu-Choice.
+           IF NOT Menu-Quit
+               PERFORM Dispatch-Menu-Choice
+           END-IF.
+
+       Display-Menu.
+           DISPLAY "===== Product Catalog Maintenance =====".
+           DISPLAY "A)dd  U)pdate  D)elete  L)ist  Q)uit".
+           DISPLAY "Select an option: " WITH NO ADVANCING.
+
+       Dispatch-Menu-Choice.
+           IF Menu-Add
+               PERFORM Add-Product
+           ELSE
+               IF Menu-Update
+                   PERFORM Update-Product
+               ELSE
+                   IF Menu-Delete
+                       PERFORM Delete-Product
+                   ELSE
+                       IF Menu-List
+                           PERFORM List-Products
+                       ELSE
+                           DISPLAY "Unknown option: " Menu-Choice
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       Add-Product.
+           IF Product-Count = Max-Products
+               DISPLAY "ERROR: product catalog is full"
+               SET Program-Error-Found TO TRUE
+           ELSE
+               ADD 1 TO Product-Count
+               DISPLAY "Enter product name: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Name(Product-Count)
+               DISPLAY "Enter product manager: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Manager(Product-Count)
+               DISPLAY "Enter product price: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Price(Product-Count)
+               DISPLAY "Enter product quantity: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Quantity(Product-Count)
+               DISPLAY "Enter reorder point: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Reorder-Point(Product-Count)
+               DISPLAY "Product added."
+           END-IF.
+
+       Update-Product.
+           DISPLAY "Enter product name to update: " WITH NO ADVANCING.
+           ACCEPT Search-Name.
+           PERFORM Find-Product-By-Name.
+           IF Product-Is-Found
+               DISPLAY "Enter new product manager: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Manager(Found-Idx)
+               DISPLAY "Enter new product price: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Price(Found-Idx)
+               DISPLAY "Enter new product quantity: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Quantity(Found-Idx)
+               DISPLAY "Enter new reorder point: " WITH NO ADVANCING
+               ACCEPT Tbl-Product-Reorder-Point(Found-Idx)
+               DISPLAY "Product updated."
+           ELSE
+               DISPLAY "Product not found: " Search-Name
+           END-IF.
+
+       Delete-Product.
+           DISPLAY "Enter product name to delete: " WITH NO ADVANCING.
+           ACCEPT Search-Name.
+           PERFORM Find-Product-By-Name.
+           IF Product-Is-Found
+               PERFORM Shift-Products-Down
+                   VARYING Product-Idx FROM Found-Idx BY 1
+                   UNTIL Product-Idx >= Product-Count
+               SUBTRACT 1 FROM Product-Count
+               DISPLAY "Product deleted."
+           ELSE
+               DISPLAY "Product not found: " Search-Name
+           END-IF.
+
+       Shift-Products-Down.
+           MOVE Product-Entry(Product-Idx + 1)
+               TO Product-Entry(Product-Idx).
+
+       Find-Product-By-Name.
+           MOVE 0 TO Found-Idx.
+           MOVE "N" TO Product-Found-Switch.
+           PERFORM Check-One-Product
+               VARYING Product-Idx FROM 1 BY 1
+               UNTIL Product-Idx > Product-Count.
+
+       Check-One-Product.
+           IF Tbl-Product-Name(Product-Idx) = Search-Name
+               MOVE Product-Idx TO Found-Idx
+               SET Product-Is-Found TO TRUE
+           END-IF.
+
+       List-Products.
+           IF Product-Count = 0
+               DISPLAY "No products in catalog."
+           ELSE
+               PERFORM List-One-Product
+                   VARYING Product-Idx FROM 1 BY 1
+                   UNTIL Product-Idx > Product-Count
+           END-IF.
+
+       List-One-Product.
+           DISPLAY Tbl-Product-Name(Product-Idx) " managed by "
+                   Tbl-Product-Manager(Product-Idx)
+                   " qty " Tbl-Product-Quantity(Product-Idx).
+
+       Save-Product-Catalog.
+           OPEN OUTPUT Product-Master-File.
+           IF Product-Count > 0
+               PERFORM Write-One-Product
+                   VARYING Product-Idx FROM 1 BY 1
+                   UNTIL Product-Idx > Product-Count
+           END-IF.
+           CLOSE Product-Master-File.
+
+       Write-One-Product.
+           MOVE Tbl-Product-Name(Product-Idx) TO Product-Name.
+           MOVE Tbl-Product-Manager(Product-Idx) TO Product-Manager.
+           MOVE Tbl-Product-Price(Product-Idx) TO Product-Price.
+           MOVE Tbl-Product-Quantity(Product-Idx) TO Product-Quantity.
+           MOVE Tbl-Product-Reorder-Point(Product-Idx)
+               TO Product-Reorder-Point.
+           WRITE Product-Master-Record.
