@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountFileSort.
+      *> AccountFileSort is a reusable batch utility step that reads
+      *> every record on the account-master file and writes it back
+      *> out to a flat ACCTSORT extract in ascending Acct-Number order,
+      *> the same load-table/SORT-table/write-table idiom CustomerFile
+      *> Sort uses for CUSTMSTR and BankOfficerRoster/ProductManager
+      *> Report already use for their own control-break reports. Run
+      *> this ahead of a report or reconciliation step that expects its
+      *> input in key sequence, so a same-day extract that happened to
+      *> arrive out of order doesn't break a control-break on
+      *> Acct-Number.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Account-Sorted-File ASSIGN TO "ACCTSORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Sort-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Account-Sorted-File.
+       01 Account-Sorted-Record.
+           05 Sorted-Acct-Number       PIC X(15).
+           05 Sorted-Customer-Name     PIC A(25).
+           05 Sorted-Balance           PIC S9(9)V99 SIGN IS LEADING
+                                        SEPARATE.
+           05 Sorted-Customer-Id       PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Eof VALUE "10".
+          88 Acct-File-Missing VALUE "35".
+
+       01 Sort-File-Status PIC X(02) VALUE "00".
+
+       01 Max-Sort-Entries PIC 9(05) VALUE 500.
+       01 Sort-Entry-Count PIC 9(05) VALUE 0.
+       01 Account-Sort-Table.
+           05 Account-Sort-Entry OCCURS 500 TIMES
+              ASCENDING KEY IS Sort-Acct-Number
+              INDEXED BY Sort-Idx.
+              10 Sort-Acct-Number      PIC X(15).
+              10 Sort-Customer-Name    PIC A(25).
+              10 Sort-Balance          PIC S9(9)V99.
+              10 Sort-Customer-Id      PIC 9(05).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Load-Account-Table.
+           SORT Account-Sort-Entry.
+           PERFORM Write-Sorted-File.
+           DISPLAY "Account records sorted: " Sort-Entry-Count.
+           STOP RUN.
+
+       Load-Account-Table.
+           OPEN INPUT Account-Master-File.
+           IF Acct-File-Missing
+               CLOSE Account-Master-File
+           ELSE
+               MOVE LOW-VALUES TO Acct-Number
+               START Account-Master-File
+                   KEY IS GREATER THAN Acct-Number
+                   INVALID KEY
+                       SET Acct-File-Eof TO TRUE
+               END-START
+               IF Acct-File-Ok
+                   PERFORM Read-Next-Account
+               END-IF
+               PERFORM Store-Sort-Entry
+                   UNTIL Acct-File-Eof
+                   OR Sort-Entry-Count = Max-Sort-Entries
+               CLOSE Account-Master-File
+           END-IF.
+
+       Read-Next-Account.
+           READ Account-Master-File NEXT RECORD
+               AT END
+                   SET Acct-File-Eof TO TRUE
+           END-READ.
+
+       Store-Sort-Entry.
+           ADD 1 TO Sort-Entry-Count.
+           MOVE Acct-Number TO Sort-Acct-Number(Sort-Entry-Count).
+           MOVE Acct-Customer-Name
+               TO Sort-Customer-Name(Sort-Entry-Count).
+           MOVE Acct-Balance TO Sort-Balance(Sort-Entry-Count).
+           MOVE Acct-Customer-Id TO Sort-Customer-Id(Sort-Entry-Count).
+           PERFORM Read-Next-Account.
+
+       Write-Sorted-File.
+           OPEN OUTPUT Account-Sorted-File.
+           PERFORM Write-One-Sorted-Record
+               VARYING Sort-Idx FROM 1 BY 1
+               UNTIL Sort-Idx > Sort-Entry-Count.
+           CLOSE Account-Sorted-File.
+
+       Write-One-Sorted-Record.
+           MOVE Sort-Acct-Number(Sort-Idx) TO Sorted-Acct-Number.
+           MOVE Sort-Customer-Name(Sort-Idx) TO Sorted-Customer-Name.
+           MOVE Sort-Balance(Sort-Idx) TO Sorted-Balance.
+           MOVE Sort-Customer-Id(Sort-Idx) TO Sorted-Customer-Id.
+           WRITE Account-Sorted-Record.
