@@ -1,22 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddAndSubtractHeroes.
+      *> Maintenance History
+      *> 2026-08-09: PowerDifference is now signed (PIC S9(5)) so a
+      *> subtraction where Hero1-Power exceeds Hero2-Power shows a true
+      *> negative difference instead of silently dropping the sign.
+      *> 2026-08-09: Power fields now come from the shared POWERFLD
+      *> copybook instead of being hand-retyped in this program.
+      *> 2026-08-09: Converted to batch mode - reads a HEROPAIR file of
+      *> many Power1/Power2 pairs and accumulates a running grand-total
+      *> power across the batch instead of resetting after a single
+      *> hardcoded pair. When no batch file is present the original
+      *> hardcoded pair (150/300) is processed so the program still
+      *> runs standalone.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Hero-Pair-File ASSIGN TO "HEROPAIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Pair-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Hero-Pair-File.
+       COPY HEROPAIR.
+
        WORKING-STORAGE SECTION.
-       01 Hero1-Power PIC 9(3).
-       01 Hero2-Power PIC 9(3).
-       01 TotalPower PIC 9(5).
-       01 PowerDifference PIC 9(5).
-       
+       01 Pair-File-Status PIC X(02) VALUE "00".
+          88 Pair-File-Ok VALUE "00".
+          88 Pair-File-Eof VALUE "10".
+
+       COPY POWERFLD REPLACING POWER-FIELD-1 BY Hero1-Power
+                               POWER-FIELD-2 BY Hero2-Power
+                               POWER-FIELD-TOTAL BY TotalPower.
+       01 PowerDifference PIC S9(5) SIGN IS LEADING SEPARATE.
+
+       01 Grand-Total-Power PIC 9(07) VALUE 0.
+       01 Pairs-Processed PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-           MOVE 150 TO Hero1-Power.
-           MOVE 300 TO Hero2-Power.
-       
-          *> DONE: Perform ADD operation on Hero1-Power and Hero2-Power and store the result in TotalPower
+       Main-Logic.
+           OPEN INPUT Hero-Pair-File.
+           IF Pair-File-Status = "35"
+               MOVE 150 TO Hero1-Power
+               MOVE 300 TO Hero2-Power
+               PERFORM Process-Hero-Pair
+           ELSE
+               PERFORM Read-Next-Pair
+               PERFORM Process-Batch-Pair UNTIL Pair-File-Eof
+               CLOSE Hero-Pair-File
+           END-IF.
+           DISPLAY "Pairs processed: " Pairs-Processed.
+           DISPLAY "Grand total power: " Grand-Total-Power.
+           STOP RUN.
+
+       Process-Batch-Pair.
+           MOVE HERO-PAIR-POWER1 TO Hero1-Power.
+           MOVE HERO-PAIR-POWER2 TO Hero2-Power.
+           PERFORM Process-Hero-Pair.
+           PERFORM Read-Next-Pair.
+
+       Process-Hero-Pair.
+          *> ADD operation
            ADD Hero1-Power TO Hero2-Power GIVING TotalPower.
            DISPLAY "Total combined power is: " TotalPower.
-       
-          *> DONE: Perform SUBTRACT operation on Hero1-Power and Hero2-Power and store the result in PowerDifference
+           ADD TotalPower TO Grand-Total-Power.
+           ADD 1 TO Pairs-Processed.
+
+          *> SUBTRACT operation
            SUBTRACT Hero1-Power FROM Hero2-Power GIVING PowerDifference.
            DISPLAY "Difference in power is: " PowerDifference.
-       
-           STOP RUN.
+
+       Read-Next-Pair.
+           READ Hero-Pair-File
+               AT END
+                   SET Pair-File-Eof TO TRUE
+           END-READ.
