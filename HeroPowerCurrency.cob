@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HeroPowerCurrency.
+      *----------------------------------------------------------------*
+      * This program performs the same Power1/Power2/TotalPower and   *
+      * PowerLevel/Energy arithmetic as SuperheroCalculations and      *
+      * HeroOperations, but on PIC 9(7)V99 currency amounts via        *
+      * COMPUTE-based ADD/SUBTRACT/MULTIPLY/DIVIDE, so a hero's power  *
+      * budget can be tracked in dollars-and-cents instead of a whole  *
+      * number.                                                        *
+      *----------------------------------------------------------------*
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: SUBTRACT now gives its result to a new signed
+      *> PowerDifference field instead of the unsigned TotalPower, so a
+      *> reversed pair (Power1 greater than Power2) shows a true
+      *> negative difference.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY PWRCURR REPLACING PWR-CURR-FIELD-1 BY Power1
+                              PWR-CURR-FIELD-2 BY Power2
+                              PWR-CURR-FIELD-TOTAL BY TotalPower.
+
+       01 PowerDifference PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+       01 PowerLevel PIC 9(7)V99.
+       01 Energy PIC 9(7)V99.
+       01 FinalResult PIC 9(7)V99.
+       01 Result-Remainder PIC 9(7)V99.
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
+       PROCEDURE DIVISION.
+           *> Initialize Power1 and Power2 with specific power budgets.
+           MOVE 250.50 TO Power1.
+           MOVE 400.25 TO Power2.
+
+           *> Add Power1 and Power2, store in TotalPower.
+           COMPUTE TotalPower = Power1 + Power2
+               ON SIZE ERROR
+                   DISPLAY "ERROR: addition overflowed TotalPower"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "TotalPower (addition) is: " TotalPower.
+
+           *> Subtract Power1 from Power2, store in PowerDifference.
+           COMPUTE PowerDifference = Power2 - Power1
+               ON SIZE ERROR
+                   DISPLAY "ERROR: subtraction overflowed Power diff"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "TotalPower (subtraction) is: " PowerDifference.
+
+           *> Multiply Power1 by Power2, store in TotalPower.
+           COMPUTE TotalPower = Power1 * Power2
+               ON SIZE ERROR
+                   DISPLAY "ERROR: multiplication overflowed TotalPower"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "TotalPower (multiplication) is: " TotalPower.
+
+           *> Initialize PowerLevel and Energy, then divide Energy by
+           *> PowerLevel, storing the quotient in FinalResult and the
+           *> remainder in Result-Remainder.
+           MOVE 15.25 TO PowerLevel.
+           MOVE 280.75 TO Energy.
+           COMPUTE FinalResult = Energy / PowerLevel
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed FinalResult"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           COMPUTE Result-Remainder =
+                   Energy - (FinalResult * PowerLevel)
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result-Remainder"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "PowerLevel division result is: " FinalResult.
+           DISPLAY "Remainder of division is: " Result-Remainder.
+
+           *> Terminate the program, flagging an abnormal RETURN-CODE
+           *> if any of the operations above overflowed.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
