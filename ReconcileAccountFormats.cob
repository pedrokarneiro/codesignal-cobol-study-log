@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileAccountFormats.
+      *> ReconcileAccountFormats cross-checks the two account-number
+      *> formats in use across the repo - the alphanumeric "ACC"
+      *> prefixed form BankProgram02 validates on the account-master
+      *> file, and the plain numeric form NumericVariables.cob uses -
+      *> and reports any account that only shows up in one of the two
+      *> representations, so the mismatch is visible before any more
+      *> copybooks get built on top of either format alone.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Numeric-Account-File ASSIGN TO "NUMACCT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Num-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Numeric-Account-File.
+       01 Numeric-Account-Record PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Eof VALUE "10".
+
+       01 Num-File-Status PIC X(02) VALUE "00".
+          88 Num-File-Ok VALUE "00".
+          88 Num-File-Eof VALUE "10".
+
+       01 Derived-Numeric-Id PIC 9(10).
+
+       01 Max-Numeric-Accounts PIC 9(04) VALUE 500.
+       01 Numeric-Account-Count PIC 9(04) VALUE 0.
+       01 Numeric-Account-Table.
+           05 Numeric-Account-Entry OCCURS 500 TIMES
+              INDEXED BY Numeric-Account-Idx.
+              10 Num-Acct-Value     PIC 9(10).
+              10 Num-Acct-Matched   PIC X(01) VALUE "N".
+                 88 Num-Acct-Is-Matched VALUE "Y".
+
+       01 Accounts-Checked PIC 9(05) VALUE 0.
+       01 Accounts-Unmatched PIC 9(05) VALUE 0.
+       01 Numeric-Orphans PIC 9(05) VALUE 0.
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== Account-Number Format Reconciliation =====".
+           PERFORM Load-Numeric-Account-Table.
+           PERFORM Check-Alpha-Accounts.
+           PERFORM Report-Numeric-Orphans
+               VARYING Numeric-Account-Idx FROM 1 BY 1
+               UNTIL Numeric-Account-Idx > Numeric-Account-Count.
+           DISPLAY "Alpha-format accounts checked: " Accounts-Checked.
+           DISPLAY "Alpha-format accounts with no numeric match: "
+                   Accounts-Unmatched.
+           DISPLAY "Numeric-format accounts with no alpha match: "
+                   Numeric-Orphans.
+           IF Accounts-Unmatched > 0 OR Numeric-Orphans > 0
+               SET Program-Error-Found TO TRUE
+           END-IF.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Load-Numeric-Account-Table.
+           OPEN INPUT Numeric-Account-File.
+           IF Num-File-Status = "35"
+               DISPLAY "No numeric-format account file found."
+           ELSE
+               PERFORM Read-Next-Numeric-Account
+               PERFORM Store-Numeric-Account
+                   UNTIL Num-File-Eof
+                   OR Numeric-Account-Count = Max-Numeric-Accounts
+               CLOSE Numeric-Account-File
+           END-IF.
+
+       Read-Next-Numeric-Account.
+           READ Numeric-Account-File
+               AT END
+                   SET Num-File-Eof TO TRUE
+           END-READ.
+
+       Store-Numeric-Account.
+           ADD 1 TO Numeric-Account-Count.
+           MOVE Numeric-Account-Record
+               TO Num-Acct-Value(Numeric-Account-Count).
+           MOVE "N" TO Num-Acct-Matched(Numeric-Account-Count).
+           PERFORM Read-Next-Numeric-Account.
+
+       Check-Alpha-Accounts.
+           OPEN INPUT Account-Master-File.
+           IF Acct-File-Status = "35"
+               DISPLAY "No account-master file found."
+           ELSE
+               MOVE LOW-VALUES TO Acct-Number
+               START Account-Master-File KEY IS GREATER THAN Acct-Number
+                   INVALID KEY
+                       SET Acct-File-Eof TO TRUE
+               END-START
+               IF Acct-File-Ok
+                   PERFORM Read-Next-Alpha-Account
+               END-IF
+               PERFORM Check-One-Alpha-Account UNTIL Acct-File-Eof
+               CLOSE Account-Master-File
+           END-IF.
+
+       Read-Next-Alpha-Account.
+           READ Account-Master-File NEXT RECORD
+               AT END
+                   SET Acct-File-Eof TO TRUE
+           END-READ.
+
+       Check-One-Alpha-Account.
+           MOVE Acct-Number(4:12) TO Derived-Numeric-Id.
+           ADD 1 TO Accounts-Checked.
+           SET Numeric-Account-Idx TO 1.
+           SEARCH Numeric-Account-Entry
+               AT END
+                   DISPLAY "Alpha account " Acct-Number
+                       " has no matching numeric-format entry for "
+                       Derived-Numeric-Id
+                   ADD 1 TO Accounts-Unmatched
+               WHEN Num-Acct-Value(Numeric-Account-Idx)
+                       = Derived-Numeric-Id
+                   MOVE "Y" TO Num-Acct-Matched(Numeric-Account-Idx)
+           END-SEARCH.
+           PERFORM Read-Next-Alpha-Account.
+
+       Report-Numeric-Orphans.
+           IF NOT Num-Acct-Is-Matched(Numeric-Account-Idx)
+               DISPLAY "Numeric account "
+                   Num-Acct-Value(Numeric-Account-Idx)
+                   " has no matching alpha-format entry"
+               ADD 1 TO Numeric-Orphans
+           END-IF.
