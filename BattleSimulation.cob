@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BattleSimulation.
+      *> BattleSimulation runs the Hero1-Power/Hero2-Power comparison
+      *> from AddAndSubtractHeroes over many pairs from the HEROPAIR
+      *> batch file and prints a winner for each matchup, so we get a
+      *> usable head-to-head report instead of a single pair's
+      *> arithmetic.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Hero-Pair-File ASSIGN TO "HEROPAIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Pair-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Hero-Pair-File.
+       COPY HEROPAIR.
+
+       WORKING-STORAGE SECTION.
+       01 Pair-File-Status PIC X(02) VALUE "00".
+          88 Pair-File-Ok VALUE "00".
+          88 Pair-File-Eof VALUE "10".
+
+       COPY POWERFLD REPLACING POWER-FIELD-1 BY Hero1-Power
+                               POWER-FIELD-2 BY Hero2-Power
+                               POWER-FIELD-TOTAL BY TotalPower.
+       01 PowerDifference PIC S9(5) SIGN IS LEADING SEPARATE.
+
+       01 Matchups-Played PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== Hero Battle Simulation =====".
+           OPEN INPUT Hero-Pair-File.
+           IF Pair-File-Status = "35"
+               MOVE 150 TO Hero1-Power
+               MOVE 300 TO Hero2-Power
+               PERFORM Report-Matchup
+           ELSE
+               PERFORM Read-Next-Pair
+               PERFORM Process-Batch-Pair UNTIL Pair-File-Eof
+               CLOSE Hero-Pair-File
+           END-IF.
+           DISPLAY "Matchups played: " Matchups-Played.
+           STOP RUN.
+
+       Process-Batch-Pair.
+           MOVE HERO-PAIR-POWER1 TO Hero1-Power.
+           MOVE HERO-PAIR-POWER2 TO Hero2-Power.
+           PERFORM Report-Matchup.
+           PERFORM Read-Next-Pair.
+
+       Report-Matchup.
+           IF Hero1-Power > Hero2-Power
+               SUBTRACT Hero2-Power FROM Hero1-Power
+                   GIVING PowerDifference
+               DISPLAY "Hero1 (" Hero1-Power ") defeats Hero2 ("
+                       Hero2-Power ") by " PowerDifference
+           ELSE
+               IF Hero2-Power > Hero1-Power
+                   SUBTRACT Hero1-Power FROM Hero2-Power
+                       GIVING PowerDifference
+                   DISPLAY "Hero2 (" Hero2-Power ") defeats Hero1 ("
+                           Hero1-Power ") by " PowerDifference
+               ELSE
+                   MOVE 0 TO PowerDifference
+                   DISPLAY "Hero1 (" Hero1-Power ") and Hero2 ("
+                           Hero2-Power ") battle to a draw"
+               END-IF
+           END-IF.
+           ADD 1 TO Matchups-Played.
+
+       Read-Next-Pair.
+           READ Hero-Pair-File
+               AT END
+                   SET Pair-File-Eof TO TRUE
+           END-READ.
