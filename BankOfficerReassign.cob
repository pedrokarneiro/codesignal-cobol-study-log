@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankOfficerReassign.
+      *> BankOfficerReassign applies a batch of officer-reassignment
+      *> transactions against the account-master file. A restart
+      *> record is written every Checkpoint-Interval transactions so a
+      *> rerun after a mid-batch abend can skip the transactions
+      *> already applied instead of reapplying the whole batch.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when any
+      *> transaction names an account not on the master file, so a
+      *> calling job step can detect the rejection.
+      *> 2026-08-09: Close-Files used to call Write-Checkpoint
+      *> unconditionally, so a normal, fully-completed run left
+      *> Transactions-Seen persisted in REASRSRT - the next run's
+      *> Read-Restart-Point would then skip that many transactions
+      *> from the start of its own, unrelated Reassign-File. Reaching
+      *> Close-Files only happens after Process-Reassignments has
+      *> already run to end of file, so it now resets the restart
+      *> point to zero instead of re-saving the final count.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Reassign-File ASSIGN TO "REASSIGN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Reassign-File-Status.
+
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Restart-File ASSIGN TO "REASRSRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Restart-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Reassign-File.
+       COPY REASSIGN.
+
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Restart-File.
+       01 Restart-Record PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 Reassign-File-Status PIC X(02) VALUE "00".
+          88 Reassign-File-Ok VALUE "00".
+          88 Reassign-File-Eof VALUE "10".
+
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+
+       01 Restart-File-Status PIC X(02) VALUE "00".
+          88 Restart-File-Ok VALUE "00".
+          88 Restart-File-Not-Found VALUE "35".
+
+       01 Checkpoint-Interval PIC 9(04) VALUE 5.
+       01 Transactions-Seen PIC 9(08) VALUE 0.
+       01 Transactions-Applied PIC 9(08) VALUE 0.
+       01 Last-Completed-Count PIC 9(08) VALUE 0.
+       01 Checkpoint-Quotient PIC 9(08).
+       01 Checkpoint-Remainder PIC 9(04).
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Read-Restart-Point.
+           PERFORM Open-Files.
+           PERFORM Read-Next-Reassignment.
+           PERFORM Skip-Completed-Transactions
+               UNTIL Reassign-File-Eof
+               OR Transactions-Seen >= Last-Completed-Count.
+           PERFORM Process-Reassignments UNTIL Reassign-File-Eof.
+           PERFORM Close-Files.
+           DISPLAY "Reassignments applied: " Transactions-Applied.
+           DISPLAY "Restart point now at: " Transactions-Seen.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Read-Restart-Point.
+           OPEN INPUT Restart-File.
+           IF Restart-File-Ok
+               READ Restart-File
+                   AT END
+                       MOVE 0 TO Last-Completed-Count
+                   NOT AT END
+                       MOVE Restart-Record TO Last-Completed-Count
+               END-READ
+               CLOSE Restart-File
+           ELSE
+               MOVE 0 TO Last-Completed-Count
+           END-IF.
+
+       Open-Files.
+           OPEN INPUT Reassign-File.
+           OPEN I-O Account-Master-File.
+
+       Skip-Completed-Transactions.
+           ADD 1 TO Transactions-Seen.
+           PERFORM Read-Next-Reassignment.
+
+       Process-Reassignments.
+           ADD 1 TO Transactions-Seen.
+           MOVE Reassign-Acct-Number TO Acct-Number.
+           READ Account-Master-File
+               INVALID KEY
+                   DISPLAY "Unknown account: " Reassign-Acct-Number
+                   SET Program-Error-Found TO TRUE
+           END-READ.
+           IF Acct-File-Ok
+               MOVE Reassign-New-Officer TO Acct-Officer
+               REWRITE Acct-Master-Record
+               ADD 1 TO Transactions-Applied
+           END-IF.
+           DIVIDE Transactions-Seen BY Checkpoint-Interval
+               GIVING Checkpoint-Quotient
+               REMAINDER Checkpoint-Remainder.
+           IF Checkpoint-Remainder = 0
+               PERFORM Write-Checkpoint
+           END-IF.
+           PERFORM Read-Next-Reassignment.
+
+       Write-Checkpoint.
+           OPEN OUTPUT Restart-File.
+           MOVE Transactions-Seen TO Restart-Record.
+           WRITE Restart-Record.
+           CLOSE Restart-File.
+
+       Read-Next-Reassignment.
+           READ Reassign-File
+               AT END
+                   SET Reassign-File-Eof TO TRUE
+           END-READ.
+
+       Close-Files.
+           CLOSE Reassign-File.
+           CLOSE Account-Master-File.
+           PERFORM Reset-Restart-Point.
+
+       Reset-Restart-Point.
+           OPEN OUTPUT Restart-File.
+           MOVE 0 TO Restart-Record.
+           WRITE Restart-Record.
+           CLOSE Restart-File.
