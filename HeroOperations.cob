@@ -1,20 +1,80 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HeroOperations.
+      *> Maintenance History
+      *> 2026-08-09: Added ON SIZE ERROR to the DIVIDE so an overflow
+      *> is reported instead of quietly truncating FinalResult.
+      *> 2026-08-09: Converted to batch mode - reads a HEROTRAN
+      *> transaction file of PowerLevel/Energy pairs and prints one
+      *> quotient/remainder report line per row instead of being
+      *> limited to a single hardcoded division per run. When no
+      *> transaction file is present the original hardcoded pair
+      *> (15/280) is processed so the program still runs standalone.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Hero-Transaction-File ASSIGN TO "HEROTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Hero-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Hero-Transaction-File.
+       COPY HEROTRAN.
+
        WORKING-STORAGE SECTION.
-       01 PowerLevel PIC 9(3).
-       01 Energy PIC 9(3).
+       01 Hero-File-Status PIC X(02) VALUE "00".
+          88 Hero-File-Ok VALUE "00".
+          88 Hero-File-Eof VALUE "10".
+
        01 FinalResult PIC 9(5).
        01 Result-Remainder PIC 9(3).
+       01 Pairs-Processed PIC 9(05) VALUE 0.
+
+       01 Default-Power-Level PIC 9(03) VALUE 15.
+       01 Default-Energy PIC 9(03) VALUE 280.
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
 
        PROCEDURE DIVISION.
-           MOVE 15 TO PowerLevel.
-           MOVE 280 TO Energy.
+       Main-Logic.
+           DISPLAY "===== Hero Power Division Report =====".
+           OPEN INPUT Hero-Transaction-File.
+           IF Hero-File-Status = "35"
+               MOVE Default-Power-Level TO HERO-POWER-LEVEL
+               MOVE Default-Energy TO HERO-ENERGY
+               PERFORM Compute-And-Display-Pair
+           ELSE
+               PERFORM Read-Next-Pair
+               PERFORM Process-Hero-Pair UNTIL Hero-File-Eof
+               CLOSE Hero-Transaction-File
+           END-IF.
+           DISPLAY "Pairs processed: " Pairs-Processed.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Process-Hero-Pair.
+           PERFORM Compute-And-Display-Pair.
+           PERFORM Read-Next-Pair.
 
-           *> DIVIDE operation with non-zero remainder
-           DIVIDE Energy BY PowerLevel GIVING FinalResult
-                                       REMAINDER Result-Remainder.
-           DISPLAY "Result of division with remainder is: " FinalResult. *> Should be 18
-           DISPLAY "Remainder after division is: " Result-Remainder. *> Should be 10, but it shows 18
+       Compute-And-Display-Pair.
+           DIVIDE HERO-ENERGY BY HERO-POWER-LEVEL GIVING FinalResult
+                                       REMAINDER Result-Remainder
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed FinalResult"
+                   SET Program-Error-Found TO TRUE
+           END-DIVIDE.
+           DISPLAY "PowerLevel " HERO-POWER-LEVEL " Energy "
+                   HERO-ENERGY " quotient " FinalResult
+                   " remainder " Result-Remainder.
+           ADD 1 TO Pairs-Processed.
 
-           STOP RUN.
\ No newline at end of file
+       Read-Next-Pair.
+           READ Hero-Transaction-File
+               AT END
+                   SET Hero-File-Eof TO TRUE
+           END-READ.
