@@ -1,18 +1,83 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ProductProgram.
+      *> Maintenance History
+      *> 2026-08-09: Added Product-Price/Product-Quantity and a
+      *> line-sequential product-master file (PRODCAT) so the program
+      *> tracks real stock levels for many products instead of
+      *> displaying one hardcoded "Iron Man Suit" record.
+      *> 2026-08-09: Blank Product-Name records are now flagged and
+      *> skipped instead of being displayed.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Product-Master-File ASSIGN TO "PRODCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Product-Master-File.
+       COPY PRODREC.
+
        WORKING-STORAGE SECTION.
-      *> DONE: Define an alphanumeric variable 'Product-Name' with length 20.
-       01 Product-Name PIC A(20).
-      *> DONE: Define an alphanumeric variable 'Product-Manager' with length 20 and initial value 'Tony Stark'.
-       01 Product-Manager PIC A(20) VALUE "Tony Stark".
+       01 Prod-File-Status PIC X(02) VALUE "00".
+          88 Prod-File-Ok VALUE "00".
+          88 Prod-File-Eof VALUE "10".
+
+       01 Products-Displayed PIC 9(05) VALUE 0.
+       01 Products-Rejected PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-           *> TODO: Move the value 'Iron Man Suit' to 'Product-Name'.
+       Main-Logic.
+           PERFORM Open-Product-File.
+           PERFORM Read-Next-Product.
+           PERFORM Process-Product UNTIL Prod-File-Eof.
+           CLOSE Product-Master-File.
+           DISPLAY "Products displayed: " Products-Displayed.
+           DISPLAY "Products rejected (blank name): " Products-Rejected.
+           IF Products-Rejected > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Open-Product-File.
+           OPEN INPUT Product-Master-File.
+           IF Prod-File-Status = "35"
+               PERFORM Seed-Sample-Catalog
+               OPEN INPUT Product-Master-File
+           END-IF.
+
+       Seed-Sample-Catalog.
+           OPEN OUTPUT Product-Master-File.
+      *> DONE: Move the value 'Iron Man Suit' to 'Product-Name'.
            MOVE "Iron Man Suit" TO Product-Name.
-           *> TODO: Display 'Product Name: ' followed by the value of 'Product-Name'.
+           MOVE "Tony Stark" TO Product-Manager.
+           MOVE 250000 TO Product-Price.
+           MOVE 00012 TO Product-Quantity.
+           MOVE 00005 TO Product-Reorder-Point.
+           WRITE Product-Master-Record.
+           CLOSE Product-Master-File.
+
+       Read-Next-Product.
+           READ Product-Master-File
+               AT END
+                   SET Prod-File-Eof TO TRUE
+           END-READ.
+
+       Process-Product.
+           IF Product-Name = SPACES
+               ADD 1 TO Products-Rejected
+               DISPLAY "Skipping record with blank Product-Name"
+           ELSE
+               PERFORM Display-Product
+               ADD 1 TO Products-Displayed
+           END-IF.
+           PERFORM Read-Next-Product.
+
+       Display-Product.
+      *> DONE: Display the Product-Name.
            DISPLAY "Product Name: " Product-Name.
-           *> TODO: Display 'Product Manager: ' followed by the value of 'Product-Manager'.
+      *> DONE: Display the Product-Manager.
            DISPLAY "Product Manager: " Product-Manager.
-           *> TODO: Display the value of 'Product-Name' followed by ' managed by ' and the value of 'Product-Manager'.
+      *> DONE: Display the combined name/manager line.
            DISPLAY Product-Name ' managed by ' Product-Manager.
-           STOP RUN.
\ No newline at end of file
