@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankInterestAccrual.
+      *> BankInterestAccrual computes one day's interest for every
+      *> active account on the account-master file
+      *> (Acct-Balance * Acct-Interest-Rate / 365) and adds it to both
+      *> Acct-Accrued-Interest and Acct-Balance.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when there is
+      *> no account-master file to accrue interest on, so a calling
+      *> job step can detect the no-op run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Eof VALUE "10".
+
+       01 Days-Per-Year PIC 9(03) VALUE 365.
+       01 Daily-Interest PIC S9(9)V99.
+       01 Accounts-Processed PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN I-O Account-Master-File.
+           IF Acct-File-Status = "35"
+               DISPLAY "No account-master file to accrue interest on."
+               CLOSE Account-Master-File
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE LOW-VALUES TO Acct-Number.
+           START Account-Master-File KEY IS GREATER THAN Acct-Number
+               INVALID KEY
+                   SET Acct-File-Eof TO TRUE
+           END-START.
+           IF Acct-File-Ok
+               PERFORM Read-Next-Account
+           END-IF.
+           PERFORM Accrue-Interest-For-Account UNTIL Acct-File-Eof.
+           CLOSE Account-Master-File.
+           DISPLAY "Accounts accrued: " Accounts-Processed.
+           STOP RUN.
+
+       Read-Next-Account.
+           READ Account-Master-File NEXT RECORD
+               AT END
+                   SET Acct-File-Eof TO TRUE
+           END-READ.
+
+       Accrue-Interest-For-Account.
+           IF Acct-Active
+               COMPUTE Daily-Interest ROUNDED =
+                   Acct-Balance * Acct-Interest-Rate / Days-Per-Year
+               ADD Daily-Interest TO Acct-Accrued-Interest
+               ADD Daily-Interest TO Acct-Balance
+               REWRITE Acct-Master-Record
+               ADD 1 TO Accounts-Processed
+           END-IF.
+           PERFORM Read-Next-Account.
