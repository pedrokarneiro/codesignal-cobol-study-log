@@ -1,22 +1,267 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CustomerDetails.
+      *> Maintenance History
+      *> 2026-08-09: Added an indexed customer-master file keyed on
+      *> CUSTOMER-ID so the record survives between runs instead of
+      *> resetting to 54321 / Sarah / Johnson every execution.
+      *> 2026-08-09: Updating the first or last name via an optional
+      *> name-change transaction (CUSTCHG) now writes the prior and
+      *> new values, plus a change date, to a name-change history file
+      *> (CUSTHIST).
+      *> 2026-08-09: CUSTOMER-ID now carries a modulus-10 check digit
+      *> (its trailing digit, validated against the first four) so a
+      *> transposed or mistyped ID is flagged before the record is
+      *> filed.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when the
+      *> check-digit validation fails, so a calling job step can
+      *> detect the rejection.
+      *> 2026-08-09: Each run now appends a control-total record (the
+      *> customer read/written counts and a hash of CUSTOMER-ID) to
+      *> CTLTOTAL so an operator can verify nothing was dropped.
+      *> 2026-08-09: The check-digit warning now goes through the
+      *> shared ERRCODES copybook and Display-Error-Message paragraph,
+      *> so it carries a visible standard error code.
+      *> 2026-08-09: Each run now also writes its customer record to
+      *> CUSTSRC1, the per-source extract CustomerLoadReport counts
+      *> against - previously nothing wrote that file, so the report
+      *> always showed a zero count for this source.
+      *> 2026-08-09: The extract record now comes from the shared
+      *> CUSTXTR copybook instead of a hand-declared layout, so it
+      *> stays in step with the layout CustomerLoadReport reads.
+      *> 2026-08-09: CUSTCHG now carries a customer ID on every
+      *> transaction and is processed as a real batch - as many
+      *> customers as the file has transactions for, each looked up or
+      *> created by its own Chg-Customer-Id - instead of always
+      *> applying at most one name change to the single hardcoded
+      *> Default-Customer-Id. A run with CUSTCHG absent still falls
+      *> back to that one default customer, unchanged from before, so
+      *> control totals stay 1/1 and CUSTSRC1 gets one record on a
+      *> plain run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Customer-Master-File ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS Cust-File-Status.
+
+           SELECT Name-Change-File ASSIGN TO "CUSTCHG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Chg-File-Status.
+
+           SELECT Name-History-File ASSIGN TO "CUSTHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Hist-File-Status.
+
+           SELECT Control-Total-File ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Ctl-File-Status.
+
+           SELECT Source-Extract-File ASSIGN TO "CUSTSRC1"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Src-File-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  Customer-Master-File.
+       COPY CUSTREC.
+
+       FD  Name-Change-File.
+       01 Name-Change-Record.
+           05 Chg-Customer-Id    PIC 9(05).
+           05 Chg-New-First-Name PIC A(20).
+           05 Chg-New-Last-Name  PIC A(20).
+
+       FD  Name-History-File.
+       01 Name-History-Record.
+           05 Hist-Customer-Id      PIC 9(05).
+           05 Hist-Old-First-Name   PIC A(20).
+           05 Hist-Old-Last-Name    PIC A(20).
+           05 Hist-New-First-Name   PIC A(20).
+           05 Hist-New-Last-Name    PIC A(20).
+           05 Hist-Change-Date      PIC 9(08).
+
+       FD  Control-Total-File.
+       COPY CTLTOTAL.
+
+       FD  Source-Extract-File.
+       COPY CUSTXTR.
+
        WORKING-STORAGE SECTION.
+       01 Cust-File-Status PIC X(02) VALUE "00".
+          88 Cust-File-Ok VALUE "00".
+
+       01 Ctl-File-Status PIC X(02) VALUE "00".
+
+       01 Chg-File-Status PIC X(02) VALUE "00".
+          88 Chg-File-Ok VALUE "00".
+          88 Chg-File-Eof VALUE "10".
+
+       01 Hist-File-Status PIC X(02) VALUE "00".
+
+       01 Src-File-Status PIC X(02) VALUE "00".
+
+       01 Default-Customer-Id PIC 9(05) VALUE 54324.
+       01 Customers-Read PIC 9(07) VALUE 0.
+       01 Customers-Written PIC 9(07) VALUE 0.
+       01 Customer-Hash-Total PIC 9(09) VALUE 0.
+       01 Today-Date PIC 9(08).
+
+       01 Customer-Id-Weighted-Sum   PIC 9(03).
+       01 Customer-Id-Check-Quotient PIC 9(03).
+       01 Customer-Id-Computed-Check PIC 9(01).
 
-       01 CUSTOMER-ID         PIC 9(5).
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
 
-      *> TODO: Define the first name and last name variables here following the best practices for naming conventions. Use PIC A(20) for both.
-      *> TODO: Use default values "Sarah" and "Johnson" for the first name and last name respectively.
-       01 CUSTOMER-FIRST-NAME PIC A(20) VALUE "Sarah".
-       01 CUSTOMER-LAST-NAME  PIC A(20) VALUE "Johnson".
+       COPY ERRCODES.
 
        PROCEDURE DIVISION.
-           MOVE 54321 TO CUSTOMER-ID.
+       Main-Logic.
+           ACCEPT Today-Date FROM DATE YYYYMMDD.
+           PERFORM Open-Customer-File.
+           PERFORM Open-Name-Change-File.
+           OPEN OUTPUT Source-Extract-File.
+           IF Chg-File-Ok
+               PERFORM Read-Next-Name-Change
+               PERFORM Process-Batch-Transaction UNTIL Chg-File-Eof
+               CLOSE Name-Change-File
+           ELSE
+               PERFORM Process-Default-Transaction
+           END-IF.
+           CLOSE Customer-Master-File.
+           CLOSE Source-Extract-File.
+           PERFORM Write-Control-Total.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Open-Customer-File.
+           OPEN I-O Customer-Master-File.
+           IF Cust-File-Status = "35"
+               OPEN OUTPUT Customer-Master-File
+               CLOSE Customer-Master-File
+               OPEN I-O Customer-Master-File
+           END-IF.
+
+       Open-Name-Change-File.
+           OPEN INPUT Name-Change-File.
+
+       Read-Next-Name-Change.
+           READ Name-Change-File
+               AT END
+                   SET Chg-File-Eof TO TRUE
+           END-READ.
+
+       Process-Batch-Transaction.
+           PERFORM Process-Customer-Change.
+           PERFORM Read-Next-Name-Change.
+
+       Process-Default-Transaction.
+           MOVE Default-Customer-Id TO Chg-Customer-Id.
+           MOVE SPACES TO Chg-New-First-Name.
+           MOVE SPACES TO Chg-New-Last-Name.
+           PERFORM Process-Customer-Change.
+
+       Process-Customer-Change.
+           PERFORM Load-Or-Create-Customer.
+           PERFORM Validate-Customer-Id-Check-Digit.
+           PERFORM Apply-Name-Change-Fields.
 
            DISPLAY "Customer ID: " CUSTOMER-ID.
-    
-           *> TODO: Display the customer's first name and last name here.
            DISPLAY CUSTOMER-FIRST-NAME CUSTOMER-LAST-NAME.
-    
-           STOP RUN.
\ No newline at end of file
+
+           PERFORM Save-Customer.
+           PERFORM Write-Source-Extract.
+           ADD 1 TO Customers-Read.
+           ADD 1 TO Customers-Written.
+           ADD CUSTOMER-ID TO Customer-Hash-Total.
+
+       Load-Or-Create-Customer.
+           MOVE Chg-Customer-Id TO CUSTOMER-ID.
+           READ Customer-Master-File
+               INVALID KEY
+                   PERFORM Initialize-New-Customer
+           END-READ.
+
+       Initialize-New-Customer.
+           MOVE SPACES TO CUSTOMER-RECORD.
+           MOVE Chg-Customer-Id TO CUSTOMER-ID.
+           MOVE "Sarah" TO CUSTOMER-FIRST-NAME.
+           MOVE "Johnson" TO CUSTOMER-LAST-NAME.
+
+       Apply-Name-Change-Fields.
+           IF (Chg-New-First-Name NOT = SPACES
+                   AND Chg-New-First-Name NOT = CUSTOMER-FIRST-NAME)
+               OR (Chg-New-Last-Name NOT = SPACES
+                   AND Chg-New-Last-Name NOT = CUSTOMER-LAST-NAME)
+               PERFORM Write-Name-History-Record
+               IF Chg-New-First-Name NOT = SPACES
+                   MOVE Chg-New-First-Name TO CUSTOMER-FIRST-NAME
+               END-IF
+               IF Chg-New-Last-Name NOT = SPACES
+                   MOVE Chg-New-Last-Name TO CUSTOMER-LAST-NAME
+               END-IF
+           END-IF.
+
+       Write-Name-History-Record.
+           OPEN EXTEND Name-History-File.
+           IF Hist-File-Status = "35"
+               CLOSE Name-History-File
+               OPEN OUTPUT Name-History-File
+           END-IF.
+           MOVE CUSTOMER-ID TO Hist-Customer-Id.
+           MOVE CUSTOMER-FIRST-NAME TO Hist-Old-First-Name.
+           MOVE CUSTOMER-LAST-NAME TO Hist-Old-Last-Name.
+           MOVE Chg-New-First-Name TO Hist-New-First-Name.
+           MOVE Chg-New-Last-Name TO Hist-New-Last-Name.
+           MOVE Today-Date TO Hist-Change-Date.
+           WRITE Name-History-Record.
+           CLOSE Name-History-File.
+
+       Validate-Customer-Id-Check-Digit.
+           COMPUTE Customer-Id-Weighted-Sum =
+                 5 * CUSTOMER-ID-DIGIT(1) + 4 * CUSTOMER-ID-DIGIT(2)
+               + 3 * CUSTOMER-ID-DIGIT(3) + 2 * CUSTOMER-ID-DIGIT(4).
+           DIVIDE Customer-Id-Weighted-Sum BY 10
+               GIVING Customer-Id-Check-Quotient
+               REMAINDER Customer-Id-Computed-Check.
+           IF Customer-Id-Computed-Check NOT = CUSTOMER-ID-DIGIT(5)
+               MOVE 4002 TO ERR-CODE
+               MOVE "CUSTOMER-ID check digit failed" TO ERR-MESSAGE
+               PERFORM Display-Error-Message
+               DISPLAY "Customer ID: " CUSTOMER-ID
+               SET Program-Error-Found TO TRUE
+           END-IF.
+
+       Display-Error-Message.
+           DISPLAY "ERROR " ERR-CODE ": " ERR-MESSAGE.
+
+       Save-Customer.
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   WRITE CUSTOMER-RECORD
+           END-REWRITE.
+
+       Write-Control-Total.
+           MOVE "CustomerDetails" TO CTL-PROGRAM-ID.
+           MOVE Today-Date TO CTL-RUN-DATE.
+           MOVE Customers-Read TO CTL-RECORDS-READ.
+           MOVE Customers-Written TO CTL-RECORDS-WRITTEN.
+           MOVE Customer-Hash-Total TO CTL-HASH-TOTAL.
+           OPEN EXTEND Control-Total-File.
+           IF Ctl-File-Status = "35"
+               CLOSE Control-Total-File
+               OPEN OUTPUT Control-Total-File
+           END-IF.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE Control-Total-File.
+
+       Write-Source-Extract.
+           MOVE CUSTOMER-ID TO Src-Customer-Id.
+           MOVE CUSTOMER-FIRST-NAME TO Src-First-Name.
+           MOVE CUSTOMER-LAST-NAME TO Src-Last-Name.
+           WRITE Customer-Extract-Data.
