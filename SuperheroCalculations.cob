@@ -1,38 +1,117 @@
-      *************************************************************************
-      * Write a program that will involve setting initial values, performing
-      * arithmetic operations, and displaying the results.
-      * 
-      * Here's what you need to do:
-      * - Declare Variables: Declare two numeric variables that can hold up to
-      *   3 digits and one result variable that can hold up to 5 digits.
-      * - Assign Values: Assign values 250 and 400 to the two numeric
-      *   variables.
-      * - Perform the ADD Operation: Add the two variable values and store the
-      *   result.
-      * - Display the Addition Result: Show the result of the addition
-      *   operation.
-      * - Perform the SUBTRACT Operation: Subtract the first variable from the
-      *   second variable and store the result.
-      * - Display the Subtraction Result: Show the result of the subtraction operation.
-       *************************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SuperheroCalculations.
+      *> Maintenance History
+      *> 2026-08-09: Fixed a "PIC PIC" typo on Power2/TotalPower that
+      *> kept this program from compiling, and added ON SIZE ERROR to
+      *> the ADD/SUBTRACT so an overflow is reported instead of
+      *> quietly truncating TotalPower.
+      *> 2026-08-09: Replaced the single hardcoded Power1/Power2 pair
+      *> with a hero-roster table (loaded from an optional HERORSTR
+      *> file, or two built-in heroes when no file is present) and a
+      *> ranking report sorted by TotalPower descending, so an entire
+      *> roster can be compared instead of exactly two heroes per run.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
+      *> 2026-08-09: Renamed the ranking input file from HERORSTR to
+      *> HEROPWR (and its copybook's record from HERO-ROSTER-RECORD to
+      *> HERO-RANK-RECORD) - HeroRoster's persisted CRUD roster file is
+      *> HEROSTR, a single-letter typo away from the old name, and both
+      *> copybooks declared a group called HERO-ROSTER-RECORD even
+      *> though the two layouts are unrelated.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Hero-Roster-File ASSIGN TO "HEROPWR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Hero-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Hero-Roster-File.
+       COPY HEROPWR.
+
        WORKING-STORAGE SECTION.
-      *> TODO: Declare the variables Power1, Power2, and TotalPower using PIC 9(3), PIC 9(3), and PIC 9(5) respectively
-       01 Power1 PIC 9(3).
-       01 Power2 PIC PIC 9(3).
-       01 TotalPower PIC PIC 9(5).
-       
+       01 Hero-File-Status PIC X(02) VALUE "00".
+          88 Hero-File-Ok VALUE "00".
+          88 Hero-File-Eof VALUE "10".
+
+       01 Max-Hero-Entries PIC 9(04) VALUE 100.
+       01 Hero-Entry-Count PIC 9(04) VALUE 0.
+       01 Hero-Rank-Number PIC 9(04) VALUE 0.
+       01 Hero-Table.
+           05 Hero-Entry OCCURS 100 TIMES
+              DESCENDING KEY IS Ranked-Total-Power
+              INDEXED BY Hero-Idx.
+              10 Ranked-Hero-Name     PIC A(20).
+              10 Ranked-Power1        PIC 9(03).
+              10 Ranked-Power2        PIC 9(03).
+              10 Ranked-Total-Power   PIC 9(05).
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
        PROCEDURE DIVISION.
-          *> TODO: Assign values 250 and 400 to Power1 and Power2 respectively
-          MOVE 250 TO Power1.
-          MOVE 400 TO Power2.
-          *> TODO: Perform the ADD operation, store the result in TotalPower, and display the result
-          ADD Power1 TO Power2 GIVING TotalPower.
-          DISPLAY TotalPower.
-          *> TODO: Perform the SUBTRACT operation, store the result in TotalPower, and display the result
-          SUBTRACT Power2 FROM Power1 GIVING TotalPower.
-          DISPLAY TotalPower.
-          
-          STOP RUN.
+       Main-Logic.
+           PERFORM Load-Hero-Table.
+           SORT Hero-Entry.
+           DISPLAY "===== Hero Power Ranking Report =====".
+           PERFORM Print-Hero-Rank
+               VARYING Hero-Idx FROM 1 BY 1
+               UNTIL Hero-Idx > Hero-Entry-Count.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Load-Hero-Table.
+           OPEN INPUT Hero-Roster-File.
+           IF Hero-File-Status = "35"
+               PERFORM Load-Default-Heroes
+           ELSE
+               PERFORM Read-Next-Hero
+               PERFORM Store-Hero-Entry
+                   UNTIL Hero-File-Eof
+                   OR Hero-Entry-Count = Max-Hero-Entries
+               CLOSE Hero-Roster-File
+           END-IF.
+
+       Load-Default-Heroes.
+           MOVE "Hero One" TO HERO-NAME.
+           MOVE 250 TO HERO-POWER1.
+           MOVE 400 TO HERO-POWER2.
+           PERFORM Add-Hero-To-Table.
+           MOVE "Hero Two" TO HERO-NAME.
+           MOVE 300 TO HERO-POWER1.
+           MOVE 150 TO HERO-POWER2.
+           PERFORM Add-Hero-To-Table.
+
+       Read-Next-Hero.
+           READ Hero-Roster-File
+               AT END
+                   SET Hero-File-Eof TO TRUE
+           END-READ.
+
+       Store-Hero-Entry.
+           PERFORM Add-Hero-To-Table.
+           PERFORM Read-Next-Hero.
+
+       Add-Hero-To-Table.
+           ADD 1 TO Hero-Entry-Count.
+           MOVE HERO-NAME TO Ranked-Hero-Name(Hero-Entry-Count).
+           MOVE HERO-POWER1 TO Ranked-Power1(Hero-Entry-Count).
+           MOVE HERO-POWER2 TO Ranked-Power2(Hero-Entry-Count).
+           COMPUTE Ranked-Total-Power(Hero-Entry-Count) =
+                   HERO-POWER1 + HERO-POWER2
+               ON SIZE ERROR
+                   DISPLAY "ERROR: power total overflowed for "
+                           HERO-NAME
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+
+       Print-Hero-Rank.
+           ADD 1 TO Hero-Rank-Number.
+           DISPLAY "  " Hero-Rank-Number ". "
+               Ranked-Hero-Name(Hero-Idx)
+               " - Power1: " Ranked-Power1(Hero-Idx)
+               " Power2: " Ranked-Power2(Hero-Idx)
+               " TotalPower: " Ranked-Total-Power(Hero-Idx).
