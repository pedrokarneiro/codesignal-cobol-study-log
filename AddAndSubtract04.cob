@@ -1,17 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddAndSubtract04.
+      *> Maintenance History
+      *> 2026-08-09: Added ON SIZE ERROR to the ADD so an overflow is
+      *> reported instead of quietly truncating Result.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Value1 PIC 9(3).
        01 Value2 PIC 9(3).
        01 Result PIC 9(5).
-       
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
        PROCEDURE DIVISION.
            MOVE 100 TO Value1.
            MOVE 480 TO Value2.
-           
+
            *> ADD operation
-           ADD Value1 TO Value2 GIVING Result.
-           DISPLAY "The result of addition is: " Result. *> Should be 580, but shows 0
-           
+           ADD Value1 TO Value2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: addition overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-ADD.
+           DISPLAY "The result of addition is: " Result. *> 580
+
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
