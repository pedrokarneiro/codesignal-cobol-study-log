@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankOfficerRoster.
+      *> BankOfficerRoster prints every account on the account-master
+      *> file grouped by Account-Officer, with a count/subtotal line
+      *> per officer, so branch management can see workload
+      *> distribution across the roster.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Eof VALUE "10".
+
+       01 Max-Roster-Entries PIC 9(04) VALUE 200.
+       01 Roster-Entry-Count PIC 9(04) VALUE 0.
+       01 Roster-Table.
+           05 Roster-Entry OCCURS 200 TIMES
+              ASCENDING KEY IS Roster-Officer
+              INDEXED BY Roster-Idx.
+              10 Roster-Officer      PIC A(20).
+              10 Roster-Acct-Number  PIC X(15).
+
+       01 Current-Officer PIC A(20).
+       01 Officer-Acct-Count PIC 9(05) VALUE 0.
+       01 Report-Total-Count PIC 9(05) VALUE 0.
+       01 First-Group-Flag PIC X(01) VALUE "Y".
+          88 First-Group VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Load-Roster-Table.
+           SORT Roster-Entry.
+           DISPLAY "===== Officer Roster Report =====".
+           PERFORM Print-Roster-Line
+               VARYING Roster-Idx FROM 1 BY 1
+               UNTIL Roster-Idx > Roster-Entry-Count.
+           IF NOT First-Group
+               PERFORM Print-Officer-Subtotal
+           END-IF.
+           DISPLAY "===== Total Accounts: " Report-Total-Count " =====".
+           STOP RUN.
+
+       Load-Roster-Table.
+           OPEN INPUT Account-Master-File.
+           IF Acct-File-Status = "35"
+               CLOSE Account-Master-File
+               MOVE 0 TO Roster-Entry-Count
+           ELSE
+               MOVE LOW-VALUES TO Acct-Number
+               START Account-Master-File KEY IS GREATER THAN Acct-Number
+                   INVALID KEY
+                       SET Acct-File-Eof TO TRUE
+               END-START
+               IF Acct-File-Ok
+                   PERFORM Read-Next-Account
+               END-IF
+               PERFORM Store-Roster-Entry
+                   UNTIL Acct-File-Eof
+                   OR Roster-Entry-Count = Max-Roster-Entries
+               CLOSE Account-Master-File
+           END-IF.
+
+       Read-Next-Account.
+           READ Account-Master-File NEXT RECORD
+               AT END
+                   SET Acct-File-Eof TO TRUE
+           END-READ.
+
+       Store-Roster-Entry.
+           ADD 1 TO Roster-Entry-Count.
+           MOVE Acct-Officer TO Roster-Officer(Roster-Entry-Count).
+           MOVE Acct-Number TO Roster-Acct-Number(Roster-Entry-Count).
+           PERFORM Read-Next-Account.
+
+       Print-Roster-Line.
+           IF First-Group
+               MOVE "N" TO First-Group-Flag
+               MOVE Roster-Officer(Roster-Idx) TO Current-Officer
+           END-IF.
+           IF Roster-Officer(Roster-Idx) NOT = Current-Officer
+               PERFORM Print-Officer-Subtotal
+               MOVE Roster-Officer(Roster-Idx) TO Current-Officer
+           END-IF.
+           DISPLAY "  " Current-Officer " - Account: "
+               Roster-Acct-Number(Roster-Idx).
+           ADD 1 TO Officer-Acct-Count.
+           ADD 1 TO Report-Total-Count.
+
+       Print-Officer-Subtotal.
+           DISPLAY "  -- " Current-Officer
+               " subtotal: " Officer-Acct-Count " account(s) --".
+           MOVE 0 TO Officer-Acct-Count.
