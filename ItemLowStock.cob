@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ItemLowStock.
+      *> ItemLowStock scans the inventory-stock file and lists every
+      *> item whose ITEM-STOCK has dropped below its configured
+      *> ITEM-REORDER-POINT, so purchasing can see what needs
+      *> reordering without scanning the whole file by hand.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when there is
+      *> no inventory-stock file to scan, so a calling job step can
+      *> detect the no-op run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Inventory-Master-File ASSIGN TO "INVSTOCK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-NUMBER
+               FILE STATUS IS Inv-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Inventory-Master-File.
+       COPY INVREC.
+
+       WORKING-STORAGE SECTION.
+       01 Inv-File-Status PIC X(02) VALUE "00".
+          88 Inv-File-Ok VALUE "00".
+          88 Inv-File-Eof VALUE "10".
+
+       01 Low-Stock-Count PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT Inventory-Master-File.
+           IF Inv-File-Status = "35"
+               DISPLAY "No inventory-stock file found."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY "===== Item Low Stock Alert Report =====".
+           MOVE LOW-VALUES TO ITEM-NUMBER.
+           START Inventory-Master-File KEY IS GREATER THAN ITEM-NUMBER
+               INVALID KEY
+                   SET Inv-File-Eof TO TRUE
+           END-START.
+           IF Inv-File-Ok
+               PERFORM Read-Next-Item
+           END-IF.
+           PERFORM Check-Item-Stock UNTIL Inv-File-Eof.
+           CLOSE Inventory-Master-File.
+           DISPLAY "Items below reorder point: " Low-Stock-Count.
+           STOP RUN.
+
+       Read-Next-Item.
+           READ Inventory-Master-File NEXT RECORD
+               AT END
+                   SET Inv-File-Eof TO TRUE
+           END-READ.
+
+       Check-Item-Stock.
+           IF ITEM-STOCK < ITEM-REORDER-POINT
+               DISPLAY "Item " ITEM-NUMBER " stock " ITEM-STOCK
+                   " below reorder point " ITEM-REORDER-POINT
+               ADD 1 TO Low-Stock-Count
+           END-IF.
+           PERFORM Read-Next-Item.
