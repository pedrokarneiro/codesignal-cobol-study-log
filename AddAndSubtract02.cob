@@ -1,22 +1,101 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddAndSubtract02.
+      *> Maintenance History
+      *> 2026-08-09: Added ON SIZE ERROR to the ADD/SUBTRACT so an
+      *> overflow is reported instead of quietly truncating TotalPower.
+      *> 2026-08-09: Power fields now come from the shared POWERFLD
+      *> copybook instead of being hand-retyped in this program.
+      *> 2026-08-09: Converted to batch mode - reads a HEROPAIR file of
+      *> many Power1/Power2 pairs and accumulates a running grand-total
+      *> power across the batch instead of resetting after a single
+      *> hardcoded pair. When no batch file is present the original
+      *> hardcoded pair (300/450) is processed so the program still
+      *> runs standalone.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
+      *> 2026-08-09: SUBTRACT now gives its result to a new signed
+      *> PowerDifference field instead of reusing the unsigned
+      *> TotalPower, so a reversed pair (Superhero2 smaller than
+      *> Superhero1) shows a true negative difference.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Hero-Pair-File ASSIGN TO "HEROPAIR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Pair-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Hero-Pair-File.
+       COPY HEROPAIR.
+
        WORKING-STORAGE SECTION.
-       01 Superhero1-Power PIC 9(3).
-       01 Superhero2-Power PIC 9(3).
-       01 TotalPower PIC 9(5).
-       
+       01 Pair-File-Status PIC X(02) VALUE "00".
+          88 Pair-File-Ok VALUE "00".
+          88 Pair-File-Eof VALUE "10".
+
+       COPY POWERFLD REPLACING POWER-FIELD-1 BY Superhero1-Power
+                               POWER-FIELD-2 BY Superhero2-Power
+                               POWER-FIELD-TOTAL BY TotalPower.
+
+       01 PowerDifference PIC S9(5) SIGN IS LEADING SEPARATE.
+
+       01 Grand-Total-Power PIC 9(07) VALUE 0.
+       01 Pairs-Processed PIC 9(05) VALUE 0.
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
        PROCEDURE DIVISION.
-          *> DONE: Change the values assigned to Superhero1-Power and Superhero2-Power to 300 and 450
-           MOVE 300 TO Superhero1-Power.
-           MOVE 450 TO Superhero2-Power.
-       
+       Main-Logic.
+           OPEN INPUT Hero-Pair-File.
+           IF Pair-File-Status = "35"
+               MOVE 300 TO Superhero1-Power
+               MOVE 450 TO Superhero2-Power
+               PERFORM Process-Hero-Pair
+           ELSE
+               PERFORM Read-Next-Pair
+               PERFORM Process-Batch-Pair UNTIL Pair-File-Eof
+               CLOSE Hero-Pair-File
+           END-IF.
+           DISPLAY "Pairs processed: " Pairs-Processed.
+           DISPLAY "Grand total power: " Grand-Total-Power.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Process-Batch-Pair.
+           MOVE HERO-PAIR-POWER1 TO Superhero1-Power.
+           MOVE HERO-PAIR-POWER2 TO Superhero2-Power.
+           PERFORM Process-Hero-Pair.
+           PERFORM Read-Next-Pair.
+
+       Process-Hero-Pair.
           *> ADD operation
-           ADD Superhero1-Power TO Superhero2-Power GIVING TotalPower.
-           DISPLAY "Total combined power is: " TotalPower. *> The output after change should be 750
-       
+           ADD Superhero1-Power TO Superhero2-Power GIVING TotalPower
+               ON SIZE ERROR
+                   DISPLAY "ERROR: addition overflowed TotalPower"
+                   SET Program-Error-Found TO TRUE
+           END-ADD.
+           DISPLAY "Total combined power is: " TotalPower. *> 750
+           ADD TotalPower TO Grand-Total-Power
+               ON SIZE ERROR
+                   DISPLAY "ERROR: grand total overflowed"
+                   SET Program-Error-Found TO TRUE
+           END-ADD.
+           ADD 1 TO Pairs-Processed.
+
           *> SUBTRACT operation
-           SUBTRACT Superhero1-Power FROM Superhero2-Power GIVING TotalPower.
-           DISPLAY "Power difference is: " TotalPower. *> The output after change should be 150
-       
-           STOP RUN.
\ No newline at end of file
+           SUBTRACT Superhero1-Power FROM Superhero2-Power
+               GIVING PowerDifference
+               ON SIZE ERROR
+                   DISPLAY "ERROR: subtraction overflowed Power diff"
+                   SET Program-Error-Found TO TRUE
+           END-SUBTRACT.
+           DISPLAY "Power difference is: " PowerDifference. *> +00150
+
+       Read-Next-Pair.
+           READ Hero-Pair-File
+               AT END
+                   SET Pair-File-Eof TO TRUE
+           END-READ.
