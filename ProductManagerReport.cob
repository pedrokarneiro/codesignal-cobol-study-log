@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProductManagerReport.
+      *> ProductManagerReport lists every product on the catalog file
+      *> grouped by Product-Manager, with a count per manager, similar
+      *> to the officer roster report built on BankProgram02.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Product-Master-File ASSIGN TO "PRODCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Product-Master-File.
+       COPY PRODREC.
+
+       WORKING-STORAGE SECTION.
+       01 Prod-File-Status PIC X(02) VALUE "00".
+          88 Prod-File-Ok VALUE "00".
+          88 Prod-File-Eof VALUE "10".
+
+       01 Max-Report-Entries PIC 9(04) VALUE 200.
+       01 Report-Entry-Count PIC 9(04) VALUE 0.
+       01 Report-Table.
+           05 Report-Entry OCCURS 200 TIMES
+              ASCENDING KEY IS Report-Manager
+              INDEXED BY Report-Idx.
+              10 Report-Manager   PIC A(20).
+              10 Report-Product   PIC A(20).
+
+       01 Current-Manager PIC A(20).
+       01 Manager-Product-Count PIC 9(05) VALUE 0.
+       01 First-Group-Flag PIC X(01) VALUE "Y".
+          88 First-Group VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Load-Report-Table.
+           SORT Report-Entry.
+           DISPLAY "===== Product Manager Listing =====".
+           PERFORM Print-Report-Line
+               VARYING Report-Idx FROM 1 BY 1
+               UNTIL Report-Idx > Report-Entry-Count.
+           IF NOT First-Group
+               PERFORM Print-Manager-Subtotal
+           END-IF.
+           STOP RUN.
+
+       Load-Report-Table.
+           OPEN INPUT Product-Master-File.
+           IF Prod-File-Status = "35"
+               MOVE 0 TO Report-Entry-Count
+           ELSE
+               PERFORM Read-Next-Product
+               PERFORM Store-Report-Entry
+                   UNTIL Prod-File-Eof
+                   OR Report-Entry-Count = Max-Report-Entries
+               CLOSE Product-Master-File
+           END-IF.
+
+       Read-Next-Product.
+           READ Product-Master-File
+               AT END
+                   SET Prod-File-Eof TO TRUE
+           END-READ.
+
+       Store-Report-Entry.
+           IF Product-Name NOT = SPACES
+               ADD 1 TO Report-Entry-Count
+               MOVE Product-Manager
+                   TO Report-Manager(Report-Entry-Count)
+               MOVE Product-Name
+                   TO Report-Product(Report-Entry-Count)
+           END-IF.
+           PERFORM Read-Next-Product.
+
+       Print-Report-Line.
+           IF First-Group
+               MOVE "N" TO First-Group-Flag
+               MOVE Report-Manager(Report-Idx) TO Current-Manager
+           END-IF.
+           IF Report-Manager(Report-Idx) NOT = Current-Manager
+               PERFORM Print-Manager-Subtotal
+               MOVE Report-Manager(Report-Idx) TO Current-Manager
+           END-IF.
+           DISPLAY "  " Current-Manager " - "
+               Report-Product(Report-Idx).
+           ADD 1 TO Manager-Product-Count.
+
+       Print-Manager-Subtotal.
+           DISPLAY "  -- " Current-Manager " subtotal: "
+               Manager-Product-Count " product(s) --".
+           MOVE 0 TO Manager-Product-Count.
