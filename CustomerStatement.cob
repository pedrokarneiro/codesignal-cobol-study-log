@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerStatement.
+      *> CustomerStatement prints one combined statement per account on
+      *> the account-master file, joining it back to its
+      *> CustomerDetails customer record via the shared Acct-Customer-Id
+      *> / CUSTOMER-ID key, since the account and the customer identity
+      *> behind it were always two separate record layouts before.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when any
+      *> account has no matching customer record, the same way
+      *> ReconcileAccountFormats flags its own unmatched/orphan counts,
+      *> so a calling job step can detect the condition instead of it
+      *> only showing up in the DISPLAY output.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Customer-Master-File ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS Cust-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Customer-Master-File.
+       COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Eof VALUE "10".
+
+       01 Cust-File-Status PIC X(02) VALUE "00".
+          88 Cust-File-Ok VALUE "00".
+
+       01 Statement-Count PIC 9(05) VALUE 0.
+       01 Unmatched-Count PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "===== Customer Account Statements =====".
+           OPEN INPUT Account-Master-File.
+           IF Acct-File-Status = "35"
+               DISPLAY "No account-master file to report on."
+           ELSE
+               OPEN INPUT Customer-Master-File
+               MOVE LOW-VALUES TO Acct-Number
+               START Account-Master-File KEY IS GREATER THAN Acct-Number
+                   INVALID KEY
+                       SET Acct-File-Eof TO TRUE
+               END-START
+               IF Acct-File-Ok
+                   PERFORM Read-Next-Account
+               END-IF
+               PERFORM Print-One-Statement UNTIL Acct-File-Eof
+               CLOSE Customer-Master-File
+               CLOSE Account-Master-File
+           END-IF.
+           DISPLAY "Statements printed: " Statement-Count.
+           DISPLAY "Accounts with no matching customer: "
+                   Unmatched-Count.
+           IF Unmatched-Count > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Read-Next-Account.
+           READ Account-Master-File NEXT RECORD
+               AT END
+                   SET Acct-File-Eof TO TRUE
+           END-READ.
+
+       Print-One-Statement.
+           MOVE Acct-Customer-Id TO CUSTOMER-ID.
+           READ Customer-Master-File
+               INVALID KEY
+                   DISPLAY "Account " Acct-Number
+                       ": no customer record for ID " Acct-Customer-Id
+                   ADD 1 TO Unmatched-Count
+               NOT INVALID KEY
+                   DISPLAY "Statement for " CUSTOMER-FIRST-NAME " "
+                       CUSTOMER-LAST-NAME " (Customer " CUSTOMER-ID ")"
+                   DISPLAY "  Account: " Acct-Number
+                   DISPLAY "  Support Officer: " Acct-Support-Name
+                   DISPLAY "  Balance: " Acct-Balance
+                   ADD 1 TO Statement-Count
+           END-READ.
+           PERFORM Read-Next-Account.
