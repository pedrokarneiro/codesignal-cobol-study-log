@@ -1,19 +1,66 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SimpleDemo03.
+      *> Maintenance History
+      *> 2026-08-09: Added CUSTCONT address/phone fields.
+      *> 2026-08-09: ID/first/last name now come from CUSTNAME, shared
+      *> with CustomerDetails and the other SimpleDemo programs.
+      *> 2026-08-09: Each run now also writes its customer record to
+      *> CUSTSRC4, the per-source extract CustomerLoadReport counts
+      *> against - previously nothing wrote that file, so the report
+      *> always showed a zero count for this source.
+      *> 2026-08-09: The extract record now comes from the shared
+      *> CUSTXTR copybook instead of a hand-declared layout, so it
+      *> stays in step with the layout CustomerLoadReport reads.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Source-Extract-File ASSIGN TO "CUSTSRC4"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Src-File-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  Source-Extract-File.
+       COPY CUSTXTR.
+
        WORKING-STORAGE SECTION.
 
-       01 CUSTOMER-ID PIC 9(5). *> Follows Best Practices
-       01 CUSTOMER-FIRST-NAME PIC A(20).
-       01 CUSTOMER-LAST-NAME PIC A(20).
+       01 Src-File-Status PIC X(02) VALUE "00".
+
+       01 CUSTOMER-INFO.
+           COPY CUSTNAME. *> Follows Best Practices
+           COPY CUSTCONT.
+
+       01 Customer-Id-Weighted-Sum   PIC 9(03).
+       01 Customer-Id-Check-Quotient PIC 9(03).
+       01 Customer-Id-Computed-Check PIC 9(01).
 
        PROCEDURE DIVISION.
-           MOVE 12345 TO CUSTOMER-ID.
+           MOVE 12340 TO CUSTOMER-ID.
            MOVE "John" TO CUSTOMER-FIRST-NAME.
            MOVE "Doe" TO CUSTOMER-LAST-NAME.
 
+           COMPUTE Customer-Id-Weighted-Sum =
+                 5 * CUSTOMER-ID-DIGIT(1) + 4 * CUSTOMER-ID-DIGIT(2)
+               + 3 * CUSTOMER-ID-DIGIT(3) + 2 * CUSTOMER-ID-DIGIT(4).
+           DIVIDE Customer-Id-Weighted-Sum BY 10
+               GIVING Customer-Id-Check-Quotient
+               REMAINDER Customer-Id-Computed-Check.
+           IF Customer-Id-Computed-Check NOT = CUSTOMER-ID-DIGIT(5)
+               DISPLAY "WARNING: CUSTOMER-ID check digit failed for "
+                       CUSTOMER-ID
+           END-IF.
+
            DISPLAY "Customer ID: " CUSTOMER-ID.
            DISPLAY "Customer Name: " CUSTOMER-FIRST-NAME
                                  " " CUSTOMER-LAST-NAME.
+
+           OPEN OUTPUT Source-Extract-File.
+           MOVE CUSTOMER-ID TO Src-Customer-Id.
+           MOVE CUSTOMER-FIRST-NAME TO Src-First-Name.
+           MOVE CUSTOMER-LAST-NAME TO Src-Last-Name.
+           WRITE Customer-Extract-Data.
+           CLOSE Source-Extract-File.
+
            STOP RUN.
