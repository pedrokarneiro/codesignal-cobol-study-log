@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArithmeticOperations05.
+      *----------------------------------------------------------------*
+      * This program performs the same add/subtract/multiply/divide   *
+      * shape as the rest of the ArithmeticOperations family, but on  *
+      * PIC 9(7)V99 currency amounts via COMPUTE instead of whole     *
+      * numbers via ADD/SUBTRACT/MULTIPLY/DIVIDE, so the same logic   *
+      * can be reused for dollars-and-cents arithmetic.               *
+      *----------------------------------------------------------------*
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: SUBTRACT now gives its result to a new signed
+      *> Result-Difference field instead of the unsigned Result, so a
+      *> reversed pair (Value1 greater than Value2) shows a true
+      *> negative difference.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CURRFLD REPLACING CURR-FIELD-1 BY Value1
+                              CURR-FIELD-2 BY Value2
+                              CURR-FIELD-REMAINDER BY Result-Remainder
+                              CURR-FIELD-RESULT BY Result.
+       01 Result-Difference PIC S9(7)V99 SIGN IS LEADING SEPARATE.
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
+       PROCEDURE DIVISION.
+           *> Initialize Value1 and Value2 with specific currency amounts.
+           MOVE 10.50 TO Value1.
+           MOVE 480.25 TO Value2.
+
+           *> Add Value1 and Value2, store in Result.
+           COMPUTE Result = Value1 + Value2
+               ON SIZE ERROR
+                   DISPLAY "ERROR: addition overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "The result of addition is: " Result. *> 0000490.75
+
+           *> Subtract Value1 from Value2, store in Result-Difference.
+           COMPUTE Result-Difference = Value2 - Value1
+               ON SIZE ERROR
+                   DISPLAY "ERROR: subtraction overflowed Result diff"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "The result of subtraction is: " Result-Difference.
+           *> +0000469.75
+
+           *> Multiply Value1 by Value2, store in Result.
+           COMPUTE Result = Value1 * Value2
+               ON SIZE ERROR
+                   DISPLAY "ERROR: multiplication overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "The result of multiplication is: " Result.
+
+           *> Divide Value2 by Value1, store the quotient in Result and
+           *> the remainder in Result-Remainder.
+           COMPUTE Result = Value2 / Value1
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           COMPUTE Result-Remainder =
+                   Value2 - (Result * Value1)
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result-Remainder"
+                   SET Program-Error-Found TO TRUE
+           END-COMPUTE.
+           DISPLAY "Division result is: " Result.
+           DISPLAY "Remainder of division is: " Result-Remainder.
+
+           *> Terminate the program, flagging an abnormal RETURN-CODE
+           *> if any of the operations above overflowed.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
