@@ -1,11 +1,34 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NumericVariables05.
+      *> Maintenance History
+      *> 2026-08-09: Account-Number is wide enough (PIC 9(9)) to hold
+      *> the full 123456789 value without truncation. Added
+      *> Account-Number-Display, a narrower field a report might move
+      *> the account number into, and a SIZE ERROR check via the new
+      *> shared ERRCODES copybook so a narrowing MOVE that WOULD
+      *> truncate is now reported with a visible error code instead of
+      *> silently displaying a wrong, shortened number.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Account-Number PIC 9(9).
-       
+       01 Account-Number-Display PIC 9(5).
+
+       COPY ERRCODES.
+
        PROCEDURE DIVISION.
+       Main-Logic.
            MOVE 123456789 TO Account-Number.
-           DISPLAY "Account Number: " Account-Number. *> FIXED: Should display 123456789, but it shows 9.
-       
+           DISPLAY "Account Number: " Account-Number.
+
+           COMPUTE Account-Number-Display = Account-Number
+               ON SIZE ERROR
+                   MOVE 4001 TO ERR-CODE
+                   MOVE "Account-Number truncated for display field"
+                       TO ERR-MESSAGE
+                   PERFORM Display-Error-Message
+           END-COMPUTE.
+
            STOP RUN.
+
+       Display-Error-Message.
+           DISPLAY "ERROR " ERR-CODE ": " ERR-MESSAGE.
