@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerBatchLoad.
+      *> CustomerBatchLoad applies a batch of new customer records to
+      *> the customer-master file. A CUSTOMER-ID already present on the
+      *> master - including a second occurrence of the same ID earlier
+      *> in this same batch - is rejected to the exception file
+      *> instead of silently overwriting the first one.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: Each batch record now carries a CUSTOMER-ID check
+      *> digit; a record whose supplied digit doesn't match the one
+      *> computed from the rest of the ID is rejected to the exception
+      *> file instead of being filed under a mistyped ID.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Customer-Batch-File ASSIGN TO "CUSTBTCH"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Batch-File-Status.
+
+           SELECT Customer-Master-File ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS Cust-File-Status.
+
+           SELECT Customer-Exception-File ASSIGN TO "CUSTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Excp-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Customer-Batch-File.
+       01 Customer-Batch-Record.
+           05 Batch-Customer-Id        PIC 9(05).
+           COPY CUSTCKDG
+               REPLACING CUSTOMER-ID-DIGITS BY Batch-Customer-Id-Digits
+                         CUSTOMER-ID-DIGIT BY Batch-Customer-Id-Digit
+                         CUSTOMER-ID BY Batch-Customer-Id.
+           05 Batch-First-Name         PIC A(20).
+           05 Batch-Last-Name          PIC A(20).
+
+       FD  Customer-Master-File.
+       COPY CUSTREC.
+
+       FD  Customer-Exception-File.
+       01 Customer-Exception-Record.
+           05 Excp-Customer-Id         PIC 9(05).
+           05 Excp-First-Name          PIC A(20).
+           05 Excp-Last-Name           PIC A(20).
+           05 Excp-Reason              PIC A(25).
+
+       WORKING-STORAGE SECTION.
+       01 Batch-File-Status PIC X(02) VALUE "00".
+          88 Batch-File-Ok VALUE "00".
+          88 Batch-File-Eof VALUE "10".
+
+       01 Cust-File-Status PIC X(02) VALUE "00".
+          88 Cust-File-Ok VALUE "00".
+          88 Cust-File-Duplicate VALUE "22".
+
+       01 Excp-File-Status PIC X(02) VALUE "00".
+
+       01 Records-Loaded PIC 9(05) VALUE 0.
+       01 Records-Rejected PIC 9(05) VALUE 0.
+
+       01 Batch-Id-Weighted-Sum   PIC 9(03).
+       01 Batch-Id-Check-Quotient PIC 9(03).
+       01 Batch-Id-Computed-Check PIC 9(01).
+       01 Batch-Id-Check-Valid PIC X(01) VALUE "Y".
+          88 Batch-Id-Check-Ok VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Open-Files.
+           PERFORM Read-Next-Batch-Record.
+           PERFORM Load-Batch-Record UNTIL Batch-File-Eof.
+           PERFORM Close-Files.
+           DISPLAY "Customer records loaded: " Records-Loaded.
+           DISPLAY "Customer records rejected: " Records-Rejected.
+           IF Records-Rejected > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Open-Files.
+           OPEN INPUT Customer-Batch-File.
+           OPEN I-O Customer-Master-File.
+           IF Cust-File-Status = "35"
+               OPEN OUTPUT Customer-Master-File
+               CLOSE Customer-Master-File
+               OPEN I-O Customer-Master-File
+           END-IF.
+           OPEN OUTPUT Customer-Exception-File.
+
+       Load-Batch-Record.
+           PERFORM Validate-Batch-Id-Check-Digit.
+           IF Batch-Id-Check-Ok
+               MOVE SPACES TO CUSTOMER-RECORD
+               MOVE Batch-Customer-Id TO CUSTOMER-ID
+               MOVE Batch-First-Name TO CUSTOMER-FIRST-NAME
+               MOVE Batch-Last-Name TO CUSTOMER-LAST-NAME
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       PERFORM Reject-Duplicate-Customer
+               END-WRITE
+               IF Cust-File-Ok
+                   ADD 1 TO Records-Loaded
+               END-IF
+           ELSE
+               PERFORM Reject-Bad-Check-Digit
+           END-IF.
+           PERFORM Read-Next-Batch-Record.
+
+       Validate-Batch-Id-Check-Digit.
+           SET Batch-Id-Check-Ok TO TRUE.
+           COMPUTE Batch-Id-Weighted-Sum =
+                 5 * Batch-Customer-Id-Digit(1)
+               + 4 * Batch-Customer-Id-Digit(2)
+               + 3 * Batch-Customer-Id-Digit(3)
+               + 2 * Batch-Customer-Id-Digit(4).
+           DIVIDE Batch-Id-Weighted-Sum BY 10
+               GIVING Batch-Id-Check-Quotient
+               REMAINDER Batch-Id-Computed-Check.
+           IF Batch-Id-Computed-Check NOT = Batch-Customer-Id-Digit(5)
+               MOVE "N" TO Batch-Id-Check-Valid
+           END-IF.
+
+       Reject-Duplicate-Customer.
+           ADD 1 TO Records-Rejected.
+           MOVE Batch-Customer-Id TO Excp-Customer-Id.
+           MOVE Batch-First-Name TO Excp-First-Name.
+           MOVE Batch-Last-Name TO Excp-Last-Name.
+           MOVE "Duplicate CUSTOMER-ID" TO Excp-Reason.
+           WRITE Customer-Exception-Record.
+
+       Reject-Bad-Check-Digit.
+           ADD 1 TO Records-Rejected.
+           MOVE Batch-Customer-Id TO Excp-Customer-Id.
+           MOVE Batch-First-Name TO Excp-First-Name.
+           MOVE Batch-Last-Name TO Excp-Last-Name.
+           MOVE "Bad CUSTOMER-ID check dig" TO Excp-Reason.
+           WRITE Customer-Exception-Record.
+
+       Read-Next-Batch-Record.
+           READ Customer-Batch-File
+               AT END
+                   SET Batch-File-Eof TO TRUE
+           END-READ.
+
+       Close-Files.
+           CLOSE Customer-Batch-File.
+           CLOSE Customer-Master-File.
+           CLOSE Customer-Exception-File.
