@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ProductLowStock.
+      *> ProductLowStock lists every product whose Product-Quantity has
+      *> fallen below its Product-Reorder-Point, so purchasing does
+      *> not have to scan the full catalog to find what needs
+      *> reordering.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when there is
+      *> no product catalog file to scan, so a calling job step can
+      *> detect the no-op run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Product-Master-File ASSIGN TO "PRODCAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Prod-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Product-Master-File.
+       COPY PRODREC.
+
+       WORKING-STORAGE SECTION.
+       01 Prod-File-Status PIC X(02) VALUE "00".
+          88 Prod-File-Ok VALUE "00".
+          88 Prod-File-Eof VALUE "10".
+
+       01 Low-Stock-Count PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           OPEN INPUT Product-Master-File.
+           IF Prod-File-Status = "35"
+               DISPLAY "No product catalog file found."
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           DISPLAY "===== Low Stock Exception Report =====".
+           PERFORM Read-Next-Product.
+           PERFORM Check-Product-Stock UNTIL Prod-File-Eof.
+           CLOSE Product-Master-File.
+           DISPLAY "Products below reorder point: " Low-Stock-Count.
+           STOP RUN.
+
+       Read-Next-Product.
+           READ Product-Master-File
+               AT END
+                   SET Prod-File-Eof TO TRUE
+           END-READ.
+
+       Check-Product-Stock.
+           IF Product-Name NOT = SPACES
+               AND Product-Quantity < Product-Reorder-Point
+               DISPLAY Product-Name " qty " Product-Quantity
+                   " below reorder point " Product-Reorder-Point
+               ADD 1 TO Low-Stock-Count
+           END-IF.
+           PERFORM Read-Next-Product.
