@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArithmeticCalculator.
+      *> ArithmeticCalculator is a menu-driven front end for the
+      *> add/subtract/multiply/divide logic used across the
+      *> ArithmeticOperations and AddAndSubtract family of programs.
+      *> It ACCEPTs Value1, Value2, and an operator-selected operation
+      *> so an operator can run an ad-hoc calculation without editing
+      *> and recompiling a hardcoded MOVE.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero if any
+      *> calculation hit a SIZE ERROR or a division by zero during
+      *> the session, so a calling job step can detect the problem.
+      *> 2026-08-09: Overflow and division-by-zero messages now go
+      *> through the shared ERRCODES copybook and Display-Error-Message
+      *> paragraph, so they carry a visible standard error code.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 Value1 PIC 9(3).
+       01 Value2 PIC 9(3).
+       01 Result PIC S9(5) SIGN IS LEADING SEPARATE.
+       01 Result-Remainder PIC 9(3).
+
+       COPY ERRCODES.
+
+       01 Operation-Choice PIC X(01).
+          88 Operation-Add VALUE "A" "a".
+          88 Operation-Subtract VALUE "S" "s".
+          88 Operation-Multiply VALUE "M" "m".
+          88 Operation-Divide VALUE "D" "d".
+          88 Operation-Quit VALUE "Q" "q".
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Run-Calculation UNTIL Operation-Quit.
+           DISPLAY "Goodbye.".
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Run-Calculation.
+           PERFORM Display-Menu.
+           ACCEPT Operation-Choice.
+           IF NOT Operation-Quit
+               PERFORM Accept-Operands
+               PERFORM Dispatch-Operation
+           END-IF.
+
+       Display-Menu.
+           DISPLAY "===== Arithmetic Calculator =====".
+           DISPLAY "A)dd  S)ubtract  M)ultiply  D)ivide  Q)uit".
+           DISPLAY "Select an operation: " WITH NO ADVANCING.
+
+       Accept-Operands.
+           DISPLAY "Enter Value1: " WITH NO ADVANCING.
+           ACCEPT Value1.
+           DISPLAY "Enter Value2: " WITH NO ADVANCING.
+           ACCEPT Value2.
+
+       Dispatch-Operation.
+           IF Operation-Add
+               PERFORM Do-Add
+           ELSE
+               IF Operation-Subtract
+                   PERFORM Do-Subtract
+               ELSE
+                   IF Operation-Multiply
+                       PERFORM Do-Multiply
+                   ELSE
+                       IF Operation-Divide
+                           PERFORM Do-Divide
+                       ELSE
+                           DISPLAY "Unknown operation: "
+                                   Operation-Choice
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       Do-Add.
+           ADD Value1 TO Value2 GIVING Result
+               ON SIZE ERROR
+                   MOVE 4003 TO ERR-CODE
+                   MOVE "addition overflowed Result" TO ERR-MESSAGE
+                   PERFORM Display-Error-Message
+                   SET Program-Error-Found TO TRUE
+           END-ADD.
+           DISPLAY "Result: " Result.
+
+       Do-Subtract.
+           SUBTRACT Value2 FROM Value1 GIVING Result
+               ON SIZE ERROR
+                   MOVE 4003 TO ERR-CODE
+                   MOVE "subtraction overflowed Result" TO ERR-MESSAGE
+                   PERFORM Display-Error-Message
+                   SET Program-Error-Found TO TRUE
+           END-SUBTRACT.
+           DISPLAY "Result: " Result.
+
+       Do-Multiply.
+           MULTIPLY Value1 BY Value2 GIVING Result
+               ON SIZE ERROR
+                   MOVE 4003 TO ERR-CODE
+                   MOVE "multiplication overflowed Result"
+                       TO ERR-MESSAGE
+                   PERFORM Display-Error-Message
+                   SET Program-Error-Found TO TRUE
+           END-MULTIPLY.
+           DISPLAY "Result: " Result.
+
+       Do-Divide.
+           IF Value2 = 0
+               MOVE 4002 TO ERR-CODE
+               MOVE "division by zero" TO ERR-MESSAGE
+               PERFORM Display-Error-Message
+               SET Program-Error-Found TO TRUE
+           ELSE
+               DIVIDE Value1 BY Value2 GIVING Result
+                                       REMAINDER Result-Remainder
+                   ON SIZE ERROR
+                       MOVE 4003 TO ERR-CODE
+                       MOVE "division overflowed Result" TO ERR-MESSAGE
+                       PERFORM Display-Error-Message
+                       SET Program-Error-Found TO TRUE
+               END-DIVIDE
+               DISPLAY "Result: " Result " Remainder: "
+                       Result-Remainder
+           END-IF.
+
+       Display-Error-Message.
+           DISPLAY "ERROR " ERR-CODE ": " ERR-MESSAGE.
