@@ -2,7 +2,7 @@
       * Write a COBOL program that defines two numeric variables: Item-Number,
       * which can store up to 9 digits, and Item-Stock, which can store up to 4
       * digits with an initial value of 150.
-      * 
+      *
       * Your program should:
       * - Assign the value 987654321 to Item-Number.
       * - Display Item-Number.
@@ -12,25 +12,150 @@
       * - Assign the value 2500 to Item-Stock.
       * - Display the final value of Item-Stock.
       **************************************************************************
-      IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. NumericVariables07.
+      *> Maintenance History
+      *> 2026-08-09: Item-Number/Item-Stock now live on an indexed
+      *> inventory-stock file (INVSTOCK) instead of resetting to
+      *> 987654321/150 in WORKING-STORAGE on every run, and stock
+      *> changes are applied from a stock-adjustment transaction file
+      *> (INVADJ) rather than being hardcoded MOVEs.
+      *> 2026-08-09: Seeded items now carry an ITEM-REORDER-POINT so
+      *> ItemLowStock can flag items that have dropped too low.
+      *> 2026-08-09: Stock-adjustment transactions now carry an ADJ-UOM
+      *> (each/case/pallet) and are converted to eaches via the item's
+      *> ITEM-CASE-FACTOR/ITEM-PALLET-FACTOR before being applied to
+      *> ITEM-STOCK, so a case count reconciles against an each count.
+      *> 2026-08-09: ADJ-QUANTITY is signed so a decrease adjustment can
+      *> be negative, but ITEM-STOCK is unsigned - an adjustment that
+      *> would have driven it below zero used to wrap around to the
+      *> absolute value of the negative result instead of raising any
+      *> error. Process-Adjustment now computes the new stock level in
+      *> a signed working field first and rejects the adjustment,
+      *> the same way BankPosting counts and reports rejected
+      *> postings, instead of applying it.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Inventory-Master-File ASSIGN TO "INVSTOCK"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-NUMBER
+               FILE STATUS IS Inv-File-Status.
+
+           SELECT Stock-Adjustment-File ASSIGN TO "INVADJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Adj-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Inventory-Master-File.
+       COPY INVREC.
+
+       FD  Stock-Adjustment-File.
+       COPY INVADJ.
+
        WORKING-STORAGE SECTION.
-      *> DONE: Define Item-Number with 9 digits
-       01 Item-Number with PIC 9(9).
-      *> DONE: Define Item-Stock with 4 digits and an initial value of 150
-       01 Item-Stock with PIC 9(4) VALUE 150.
-       
+       01 Inv-File-Status PIC X(02) VALUE "00".
+          88 Inv-File-Ok VALUE "00".
+
+       01 Adj-File-Status PIC X(02) VALUE "00".
+          88 Adj-File-Ok VALUE "00".
+          88 Adj-File-Eof VALUE "10".
+
+       01 Default-Item-Number PIC 9(09) VALUE 987654321.
+       01 Default-Item-Stock  PIC 9(04) VALUE 150.
+       01 Default-Reorder-Point PIC 9(04) VALUE 100.
+       01 Default-Case-Factor PIC 9(04) VALUE 12.
+       01 Default-Pallet-Factor PIC 9(05) VALUE 144.
+
+       01 Adjustment-In-Eaches PIC S9(07).
+       01 New-Item-Stock PIC S9(07).
+       01 Adjustments-Rejected PIC 9(05) VALUE 0.
+
        PROCEDURE DIVISION.
-           *> DONE: Assign 987654321 to Item-Number and display it
-           MOVE 987654321 TO Item-Number.
-           DISPLAY Item-Number.
-           *> DONE: Display the initial value of Item-Stock    
-           DISPLAY Item-Stock.
-           *> DONE: Assign 300 to Item-Stock and display it
-           MOVE 300 TO Item-Stock.
-           DISPLAY Item-Stock.
-           *> DONE: Assign 2500 to Item-Stock and display it
-           MOVE 2500 TO Item-Stock.
-           DISPLAY Item-Stock.
+       Main-Logic.
+           PERFORM Open-Inventory-File.
+           PERFORM Load-Or-Create-Item.
+           DISPLAY ITEM-NUMBER.
+           DISPLAY ITEM-STOCK.
+           PERFORM Apply-Stock-Adjustment-Transaction.
+           PERFORM Save-Item.
+           CLOSE Inventory-Master-File.
+           DISPLAY "Adjustments rejected: " Adjustments-Rejected.
+           IF Adjustments-Rejected > 0
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
+
+       Open-Inventory-File.
+           OPEN I-O Inventory-Master-File.
+           IF Inv-File-Status = "35"
+               OPEN OUTPUT Inventory-Master-File
+               CLOSE Inventory-Master-File
+               OPEN I-O Inventory-Master-File
+           END-IF.
+
+       Load-Or-Create-Item.
+           MOVE Default-Item-Number TO ITEM-NUMBER.
+           READ Inventory-Master-File
+               INVALID KEY
+                   PERFORM Initialize-Default-Item
+           END-READ.
+
+       Initialize-Default-Item.
+           MOVE Default-Item-Number TO ITEM-NUMBER.
+           MOVE Default-Item-Stock TO ITEM-STOCK.
+           MOVE Default-Reorder-Point TO ITEM-REORDER-POINT.
+           SET ITEM-UOM-EACH TO TRUE.
+           MOVE Default-Case-Factor TO ITEM-CASE-FACTOR.
+           MOVE Default-Pallet-Factor TO ITEM-PALLET-FACTOR.
+
+       Apply-Stock-Adjustment-Transaction.
+           OPEN INPUT Stock-Adjustment-File.
+           IF Adj-File-Ok
+               PERFORM Read-Next-Adjustment
+               PERFORM Process-Adjustment UNTIL Adj-File-Eof
+               CLOSE Stock-Adjustment-File
+           END-IF.
+
+       Process-Adjustment.
+           IF ADJ-ITEM-NUMBER = ITEM-NUMBER
+               PERFORM Convert-Adjustment-To-Eaches
+               COMPUTE New-Item-Stock =
+                   ITEM-STOCK + Adjustment-In-Eaches
+               IF New-Item-Stock < 0 OR New-Item-Stock > 9999
+                   ADD 1 TO Adjustments-Rejected
+                   DISPLAY "ERROR: adjustment out of range for item "
+                           ITEM-NUMBER " - rejected"
+               ELSE
+                   MOVE New-Item-Stock TO ITEM-STOCK
+                   DISPLAY ITEM-STOCK
+               END-IF
+           END-IF.
+           PERFORM Read-Next-Adjustment.
+
+       Convert-Adjustment-To-Eaches.
+           IF ADJ-UOM-CASE
+               COMPUTE Adjustment-In-Eaches =
+                   ADJ-QUANTITY * ITEM-CASE-FACTOR
+           ELSE
+               IF ADJ-UOM-PALLET
+                   COMPUTE Adjustment-In-Eaches =
+                       ADJ-QUANTITY * ITEM-PALLET-FACTOR
+               ELSE
+                   MOVE ADJ-QUANTITY TO Adjustment-In-Eaches
+               END-IF
+           END-IF.
+
+       Read-Next-Adjustment.
+           READ Stock-Adjustment-File
+               AT END
+                   SET Adj-File-Eof TO TRUE
+           END-READ.
+
+       Save-Item.
+           REWRITE INVENTORY-RECORD
+               INVALID KEY
+                   WRITE INVENTORY-RECORD
+           END-REWRITE.
