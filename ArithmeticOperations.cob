@@ -4,39 +4,62 @@
       * This program performs basic arithmetic operations:
       * multiplication, division, and division with remainder.         *
       *----------------------------------------------------------------*
+      *> Maintenance History
+      *> 2026-08-09: Added ON SIZE ERROR to every MULTIPLY/DIVIDE so an
+      *> overflow is reported instead of quietly truncating Result.
+      *> 2026-08-09: Value1/Value2/Result/Result-Remainder now come
+      *> from the shared ARITHFLD copybook instead of a hand-typed
+      *> redeclaration.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Value1 PIC 9(3).
-          *> Value1 stores the first operand (3 digits).
-       01 Value2 PIC 9(3).
-          *> Value2 stores the second operand (3 digits).
-       01 Result PIC 9(5).
-          *> Result stores the result of arithmetic operations (5 digits).
-       01 Result-Remainder PIC 9(3).
-          *> Result-Remainder stores the remainder of division (3 digits).
+       COPY ARITHFLD REPLACING ARITH-FIELD-1 BY Value1
+                               ARITH-FIELD-2 BY Value2
+                               ARITH-FIELD-REMAINDER BY Result-Remainder
+                               ARITH-FIELD-RESULT BY Result.
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
 
        PROCEDURE DIVISION.
            *> Initialize Value1 and Value2 with specific values.
            MOVE 10 TO Value1.
            MOVE 480 TO Value2.
 
-           *> Perform multiplication: Value1 * Value2, store result in Result.
-           MULTIPLY Value1 BY Value2 GIVING Result.
+           *> Perform multiplication: Value1 * Value2, store in Result.
+           MULTIPLY Value1 BY Value2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: multiplication overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-MULTIPLY.
            *> Display the result of multiplication.
            DISPLAY "The result of multiplication is: " Result. *> 4800
 
            *> Perform division: Value2 / Value1, store result in Result.
-           DIVIDE Value2 BY Value1 GIVING Result.
+           DIVIDE Value2 BY Value1 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-DIVIDE.
            *> Display the result of division.
            DISPLAY "The result of division is: " Result. *> 48
 
            *> Perform division with remainder: 485 / Value1.
-           *> Store the quotient in Result and the remainder in Result-Remainder.
-           DIVIDE 485 BY Value1 GIVING Result REMAINDER Result-Remainder.
+           *> Store the quotient in Result, remainder in
+           *> Result-Remainder.
+           DIVIDE 485 BY Value1 GIVING Result REMAINDER Result-Remainder
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-DIVIDE.
            *> Display the quotient.
-           DISPLAY "The result of division with remainder is: " Result. *> 48
+           DISPLAY "Division with remainder result: " Result. *> 48
            *> Display the remainder.
            DISPLAY "Remainder of division is: " Result-Remainder. *> 5
 
-           *> Terminate the program.
+           *> Terminate the program, flagging an abnormal RETURN-CODE
+           *> if any of the operations above overflowed.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
\ No newline at end of file
