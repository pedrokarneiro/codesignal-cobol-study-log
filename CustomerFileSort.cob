@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerFileSort.
+      *> CustomerFileSort is a reusable batch utility step that reads
+      *> every record on the customer-master file and writes it back
+      *> out to a flat CUSTSORT extract in ascending CUSTOMER-ID order,
+      *> the same load-table/SORT-table/write-table idiom already used
+      *> by BankOfficerRoster and ProductManagerReport for their
+      *> control-break reports. Run this ahead of a report or
+      *> reconciliation step that expects its input in key sequence, so
+      *> a same-day extract that happened to arrive out of order
+      *> doesn't break a control-break on CUSTOMER-ID.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Customer-Master-File ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS Cust-File-Status.
+
+           SELECT Customer-Sorted-File ASSIGN TO "CUSTSORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Sort-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Customer-Master-File.
+       COPY CUSTREC.
+
+       FD  Customer-Sorted-File.
+       01 Customer-Sorted-Record.
+           05 Sorted-Customer-Id       PIC 9(05).
+           05 Sorted-First-Name        PIC A(20).
+           05 Sorted-Last-Name         PIC A(20).
+
+       WORKING-STORAGE SECTION.
+       01 Cust-File-Status PIC X(02) VALUE "00".
+          88 Cust-File-Ok VALUE "00".
+          88 Cust-File-Eof VALUE "10".
+          88 Cust-File-Missing VALUE "35".
+
+       01 Sort-File-Status PIC X(02) VALUE "00".
+
+       01 Max-Sort-Entries PIC 9(05) VALUE 500.
+       01 Sort-Entry-Count PIC 9(05) VALUE 0.
+       01 Customer-Sort-Table.
+           05 Customer-Sort-Entry OCCURS 500 TIMES
+              ASCENDING KEY IS Sort-Id
+              INDEXED BY Sort-Idx.
+              10 Sort-Id            PIC 9(05).
+              10 Sort-First-Name    PIC A(20).
+              10 Sort-Last-Name     PIC A(20).
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Load-Customer-Table.
+           SORT Customer-Sort-Entry.
+           PERFORM Write-Sorted-File.
+           DISPLAY "Customer records sorted: " Sort-Entry-Count.
+           STOP RUN.
+
+       Load-Customer-Table.
+           OPEN INPUT Customer-Master-File.
+           IF Cust-File-Missing
+               CLOSE Customer-Master-File
+           ELSE
+               MOVE LOW-VALUES TO CUSTOMER-ID
+               START Customer-Master-File
+                   KEY IS GREATER THAN CUSTOMER-ID
+                   INVALID KEY
+                       SET Cust-File-Eof TO TRUE
+               END-START
+               IF Cust-File-Ok
+                   PERFORM Read-Next-Customer
+               END-IF
+               PERFORM Store-Sort-Entry
+                   UNTIL Cust-File-Eof
+                   OR Sort-Entry-Count = Max-Sort-Entries
+               CLOSE Customer-Master-File
+           END-IF.
+
+       Read-Next-Customer.
+           READ Customer-Master-File NEXT RECORD
+               AT END
+                   SET Cust-File-Eof TO TRUE
+           END-READ.
+
+       Store-Sort-Entry.
+           ADD 1 TO Sort-Entry-Count.
+           MOVE CUSTOMER-ID TO Sort-Id(Sort-Entry-Count).
+           MOVE CUSTOMER-FIRST-NAME
+               TO Sort-First-Name(Sort-Entry-Count).
+           MOVE CUSTOMER-LAST-NAME
+               TO Sort-Last-Name(Sort-Entry-Count).
+           PERFORM Read-Next-Customer.
+
+       Write-Sorted-File.
+           OPEN OUTPUT Customer-Sorted-File.
+           PERFORM Write-One-Sorted-Record
+               VARYING Sort-Idx FROM 1 BY 1
+               UNTIL Sort-Idx > Sort-Entry-Count.
+           CLOSE Customer-Sorted-File.
+
+       Write-One-Sorted-Record.
+           MOVE Sort-Id(Sort-Idx) TO Sorted-Customer-Id.
+           MOVE Sort-First-Name(Sort-Idx) TO Sorted-First-Name.
+           MOVE Sort-Last-Name(Sort-Idx) TO Sorted-Last-Name.
+           WRITE Customer-Sorted-Record.
