@@ -1,25 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AddAndSubtract03.
+      *> Maintenance History
+      *> 2026-08-09: Result is now signed (PIC S9(5)) so a subtraction
+      *> where Value2 exceeds Value1 shows a true negative difference
+      *> instead of silently dropping the sign.
+      *> 2026-08-09: Added ON SIZE ERROR to the ADD/SUBTRACT so an
+      *> overflow is reported instead of quietly truncating Result.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 Value1 PIC 9(3).
        01 Value2 PIC 9(3).
-       01 Result PIC 9(5).
-       
+       01 Result PIC S9(5) SIGN IS LEADING SEPARATE.
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
        PROCEDURE DIVISION.
            MOVE 100 TO Value1.
            MOVE 480 TO Value2.
-       
+
            *> ADD operation
-           ADD Value1 TO Value2 GIVING Result.
+           ADD Value1 TO Value2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: addition overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-ADD.
            DISPLAY "The result of addition is: " Result. *> 580
-       
+
            *> SUBTRACT operation
-           SUBTRACT Value1 FROM Value2 GIVING Result.
+           SUBTRACT Value1 FROM Value2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: subtraction overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-SUBTRACT.
            DISPLAY "The result of subtraction is: " Result. *> 380
-       
+
            *> SUBTRACT operation with reversed operands
-           SUBTRACT Value2 FROM Value1 GIVING Result.
-           DISPLAY "The result of subtraction is: " Result. *> 380
-       
+           SUBTRACT Value2 FROM Value1 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: subtraction overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-SUBTRACT.
+           DISPLAY "The result of subtraction is: " Result. *> -380
+
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
