@@ -1,22 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ArithmeticOperations03.
+      *> Maintenance History
+      *> 2026-08-09: Added ON SIZE ERROR to the MULTIPLY/DIVIDE so an
+      *> overflow is reported instead of quietly truncating Result.
+      *> 2026-08-09: ValueA/ValueB/Result/ResultRemainder now come
+      *> from the shared ARITHFLD copybook instead of a hand-typed
+      *> redeclaration.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ValueA PIC 9(3).
-       01 ValueB PIC 9(4).
-       01 Result PIC 9(5).
-       01 ResultRemainder PIC 9(3).
+       COPY ARITHFLD REPLACING ARITH-FIELD-1 BY ValueA
+                               ARITH-FIELD-2 BY ValueB
+                               ARITH-FIELD-REMAINDER BY ResultRemainder
+                               ARITH-FIELD-RESULT BY Result.
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
 
        PROCEDURE DIVISION.
            MOVE 10 TO ValueA.
            MOVE 480 TO ValueB.
 
            *> MULTIPLY 10 * 480 = 4800
-           MULTIPLY ValueA BY ValueB GIVING Result.
+           MULTIPLY ValueA BY ValueB GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: multiplication overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-MULTIPLY.
            DISPLAY "The result of multiplication is: " Result.
 
            *> DIVIDE 480 / 10 = 48
-           DIVIDE ValueB BY ValueA GIVING Result.
+           DIVIDE ValueB BY ValueA GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-DIVIDE.
            DISPLAY "The result of division is: " Result.
 
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
\ No newline at end of file
