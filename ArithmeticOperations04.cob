@@ -1,27 +1,56 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ArithmeticOperations.
+       PROGRAM-ID. ArithmeticOperations04.
+      *> Maintenance History
+      *> 2026-08-09: Added ON SIZE ERROR to every MULTIPLY/DIVIDE so an
+      *> overflow is reported instead of quietly truncating Result.
+      *> 2026-08-09: Renamed PROGRAM-ID from ArithmeticOperations to
+      *> ArithmeticOperations04, matching this file's name - it had
+      *> been claiming the same PROGRAM-ID as ArithmeticOperations.cob,
+      *> which the new jcl/checkcat.sh catalog check now catches.
+      *> 2026-08-09: Value1/Value2/Result/Result-Remainder now come
+      *> from the shared ARITHFLD copybook instead of a hand-typed
+      *> redeclaration.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a SIZE
+      *> ERROR is hit, so a calling job step can detect the overflow.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Value1 PIC 9(3).
-       01 Value2 PIC 9(3).
-       01 Result PIC 9(5).
-       01 Result-Remainder PIC 9(3).
+       COPY ARITHFLD REPLACING ARITH-FIELD-1 BY Value1
+                               ARITH-FIELD-2 BY Value2
+                               ARITH-FIELD-REMAINDER BY Result-Remainder
+                               ARITH-FIELD-RESULT BY Result.
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
 
        PROCEDURE DIVISION.
            MOVE 10 TO Value1.
            MOVE 480 TO Value2.
 
            *> MULTIPLY operation
-           MULTIPLY Value1 BY Value2 GIVING Result.
+           MULTIPLY Value1 BY Value2 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: multiplication overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-MULTIPLY.
            DISPLAY "The result of multiplication is: " Result. *> 4800
 
            *> DIVIDE operation
-           DIVIDE Value2 BY Value1 GIVING Result.
+           DIVIDE Value2 BY Value1 GIVING Result
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-DIVIDE.
            DISPLAY "The result of division is: " Result. *> 48
 
            *> DIVIDE operation with non-zero remainder
-           DIVIDE 485 BY Value1 GIVING Result REMAINDER Result-Remainder.
-           DISPLAY "The result of division with remainder is: " Result. *> 48
+           DIVIDE 485 BY Value1 GIVING Result REMAINDER Result-Remainder
+               ON SIZE ERROR
+                   DISPLAY "ERROR: division overflowed Result"
+                   SET Program-Error-Found TO TRUE
+           END-DIVIDE.
+           DISPLAY "Division with remainder result: " Result. *> 48
            DISPLAY "Remainder of division is: " Result-Remainder. *> 5
 
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
            STOP RUN.
\ No newline at end of file
