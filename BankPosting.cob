@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankPosting.
+      *> BankPosting reads the daily debit/credit transaction file and
+      *> posts each transaction against the running Acct-Balance field
+      *> on the matching account-master record.
+      *> Maintenance History
+      *> 2026-08-09: Initial version.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Transaction-File ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Tran-File-Status.
+
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Transaction-File.
+       COPY TRANREC.
+
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01 Tran-File-Status PIC X(02) VALUE "00".
+          88 Tran-File-Ok VALUE "00".
+          88 Tran-File-Eof VALUE "10".
+
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+
+       01 Tran-More-Records PIC X(01) VALUE "Y".
+          88 Tran-No-More-Records VALUE "N".
+
+       01 Postings-Applied PIC 9(05) VALUE 0.
+       01 Postings-Rejected PIC 9(05) VALUE 0.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           PERFORM Open-Files.
+           PERFORM Read-Next-Transaction.
+           PERFORM Post-Transactions UNTIL Tran-No-More-Records.
+           PERFORM Close-Files.
+           DISPLAY "Transactions posted: " Postings-Applied.
+           DISPLAY "Transactions rejected: " Postings-Rejected.
+           IF Postings-Rejected > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Open-Files.
+           OPEN INPUT Transaction-File.
+           OPEN I-O Account-Master-File.
+
+       Post-Transactions.
+           MOVE Tran-Acct-Number TO Acct-Number.
+           READ Account-Master-File
+               INVALID KEY
+                   ADD 1 TO Postings-Rejected
+                   DISPLAY "No account for tran: " Tran-Acct-Number
+           END-READ.
+           IF Acct-File-Ok
+               PERFORM Apply-Posting
+               PERFORM Rewrite-Account
+           END-IF.
+           PERFORM Read-Next-Transaction.
+
+       Apply-Posting.
+           IF TRAN-IS-DEBIT
+               SUBTRACT Tran-Amount FROM Acct-Balance
+           ELSE
+               ADD Tran-Amount TO Acct-Balance
+           END-IF.
+
+       Rewrite-Account.
+           REWRITE Acct-Master-Record
+               INVALID KEY
+                   ADD 1 TO Postings-Rejected
+           END-REWRITE.
+           IF Acct-File-Ok
+               ADD 1 TO Postings-Applied
+           END-IF.
+
+       Read-Next-Transaction.
+           READ Transaction-File
+               AT END
+                   SET Tran-No-More-Records TO TRUE
+           END-READ.
+
+       Close-Files.
+           CLOSE Transaction-File.
+           CLOSE Account-Master-File.
