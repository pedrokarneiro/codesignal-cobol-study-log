@@ -1,12 +1,301 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BankProgram.
+      *> Maintenance History
+      *> 2026-08-09: Added account-master persistence so the
+      *> customer/support-officer pair survives between runs instead
+      *> of resetting to "John Doe" / "Alice Smith" every execution.
+      *> 2026-08-09: Every update to Customer-Name or
+      *> CustomerSupportName now writes a dated before/after entry to
+      *> the audit-log file, driven by an optional name-change
+      *> transaction (NEWNAME) so a disputed change can be traced.
+      *> 2026-08-09: CustomerSupportName is now checked against the
+      *> approved-support-officer list (APRVOFCR) before a name-change
+      *> transaction is allowed to apply it.
+      *> 2026-08-09: RETURN-CODE now comes back non-zero when a
+      *> name-change transaction is rejected for an unapproved support
+      *> officer, so a calling job step can detect the rejection.
+      *> 2026-08-09: Acct-Customer-Id is now stamped onto the default
+      *> account so CustomerStatement can join it back to its
+      *> CustomerDetails customer record.
+      *> 2026-08-09: Each run now appends a control-total record (the
+      *> account read/written counts and a hash of Acct-Balance) to
+      *> CTLTOTAL so an operator can verify nothing was dropped.
+      *> 2026-08-09: NEWNAME now carries an account number on every
+      *> transaction and is processed as a real batch - as many
+      *> accounts as the file has transactions for, each looked up or
+      *> created by its own Chg-Acct-Number - instead of always
+      *> applying at most one name change to the single hardcoded
+      *> Default-Acct-Number. A run with NEWNAME absent still falls
+      *> back to that one default account, unchanged from before, so
+      *> control totals and audit entries remain 1/1 on a plain run.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Account-Master-File ASSIGN TO "ACCTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Acct-Number
+               FILE STATUS IS Acct-File-Status.
+
+           SELECT Name-Change-File ASSIGN TO "NEWNAME"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Name-Chg-File-Status.
+
+           SELECT Audit-Log-File ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Audit-File-Status.
+
+           SELECT Approved-Officer-File ASSIGN TO "APRVOFCR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Aprv-Officer-File-Status.
+
+           SELECT Control-Total-File ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Ctl-File-Status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  Account-Master-File.
+       COPY ACCTREC.
+
+       FD  Name-Change-File.
+       01 Name-Change-Record.
+           05 Chg-Acct-Number       PIC X(15).
+           05 Chg-New-Customer-Name PIC A(25).
+           05 Chg-New-Support-Name  PIC A(25).
+
+       FD  Audit-Log-File.
+       COPY AUDITLOG.
+
+       FD  Approved-Officer-File.
+       01 Approved-Officer-Record PIC A(25).
+
+       FD  Control-Total-File.
+       COPY CTLTOTAL.
+
        WORKING-STORAGE SECTION.
+       01 Ctl-File-Status PIC X(02) VALUE "00".
+       01 Acct-File-Status PIC X(02) VALUE "00".
+          88 Acct-File-Ok VALUE "00".
+          88 Acct-File-Not-Found VALUE "23".
+
+       01 Name-Chg-File-Status PIC X(02) VALUE "00".
+          88 Name-Chg-File-Ok VALUE "00".
+          88 Name-Chg-File-Eof VALUE "10".
+
+       01 Audit-File-Status PIC X(02) VALUE "00".
+
+       01 Aprv-Officer-File-Status PIC X(02) VALUE "00".
+          88 Aprv-Officer-File-Ok VALUE "00".
+          88 Aprv-Officer-File-Eof VALUE "10".
+
+       01 Max-Approved-Officers PIC 9(03) VALUE 20.
+       01 Approved-Officer-Count PIC 9(03) VALUE 0.
+       01 Approved-Officer-Table.
+           05 Approved-Officer-Entry OCCURS 20 TIMES
+              INDEXED BY Approved-Officer-Idx
+              PIC A(25).
+       01 Support-Officer-Approved PIC X(01) VALUE "N".
+          88 Support-Officer-Is-Approved VALUE "Y".
+
+       01 Default-Acct-Number PIC X(15) VALUE "ACC000000000001".
+       01 Default-Customer-Id PIC 9(05) VALUE 54324.
        01 Customer-Name PIC A(25). *> Alphabetic variable with length 25
        01 CustomerSupportName PIC A(25) VALUE 'Alice Smith'. *> Alphabetic variable with length 25 and initial value
+
+       01 Accounts-Read PIC 9(07) VALUE 0.
+       01 Accounts-Written PIC 9(07) VALUE 0.
+       01 Batch-Hash-Total PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01 Today-Date PIC 9(08).
+       01 Today-Time PIC 9(08).
+
+       01 Program-Error-Switch PIC X(01) VALUE "N".
+          88 Program-Error-Found VALUE "Y".
+
        PROCEDURE DIVISION.
-           MOVE "John Doe" TO Customer-Name.
+       Main-Logic.
+           ACCEPT Today-Date FROM DATE YYYYMMDD.
+           ACCEPT Today-Time FROM TIME.
+           PERFORM Load-Approved-Officer-Table.
+           PERFORM Open-Account-File.
+           PERFORM Open-Name-Change-File.
+           IF Name-Chg-File-Ok
+               PERFORM Read-Next-Name-Change
+               PERFORM Process-Batch-Transaction UNTIL Name-Chg-File-Eof
+               CLOSE Name-Change-File
+           ELSE
+               PERFORM Process-Default-Transaction
+           END-IF.
+           CLOSE Account-Master-File.
+           PERFORM Write-Control-Total.
+           IF Program-Error-Found
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       Open-Account-File.
+           OPEN I-O Account-Master-File.
+           IF Acct-File-Status = "35"
+               OPEN OUTPUT Account-Master-File
+               CLOSE Account-Master-File
+               OPEN I-O Account-Master-File
+           END-IF.
+
+       Open-Name-Change-File.
+           OPEN INPUT Name-Change-File.
+
+       Read-Next-Name-Change.
+           READ Name-Change-File
+               AT END
+                   SET Name-Chg-File-Eof TO TRUE
+           END-READ.
+
+       Process-Batch-Transaction.
+           PERFORM Process-Account-Change.
+           PERFORM Read-Next-Name-Change.
+
+       Process-Default-Transaction.
+           MOVE Default-Acct-Number TO Chg-Acct-Number.
+           MOVE SPACES TO Chg-New-Customer-Name.
+           MOVE SPACES TO Chg-New-Support-Name.
+           PERFORM Process-Account-Change.
+
+       Process-Account-Change.
+           PERFORM Load-Or-Create-Account.
+           MOVE Acct-Customer-Name TO Customer-Name.
+           MOVE Acct-Support-Name TO CustomerSupportName.
+           PERFORM Apply-Name-Change-Fields.
            DISPLAY "Customer Name: " Customer-Name.
            DISPLAY "Customer Support: " CustomerSupportName.
            DISPLAY Customer-Name " is supported by " CustomerSupportName.
-           STOP RUN.
\ No newline at end of file
+           MOVE Customer-Name TO Acct-Customer-Name.
+           MOVE CustomerSupportName TO Acct-Support-Name.
+           PERFORM Save-Account.
+           ADD 1 TO Accounts-Read.
+           ADD 1 TO Accounts-Written.
+           ADD Acct-Balance TO Batch-Hash-Total.
+
+       Load-Or-Create-Account.
+           MOVE Chg-Acct-Number TO Acct-Number.
+           READ Account-Master-File
+               INVALID KEY
+                   PERFORM Initialize-New-Account
+           END-READ.
+
+       Initialize-New-Account.
+           MOVE SPACES TO Acct-Master-Record.
+           MOVE Chg-Acct-Number TO Acct-Number.
+           MOVE "John Doe" TO Acct-Customer-Name.
+           MOVE "Alice Smith" TO Acct-Support-Name.
+           MOVE SPACES TO Acct-Officer.
+           MOVE 0 TO Acct-Balance.
+           MOVE 0 TO Acct-Interest-Rate.
+           MOVE 0 TO Acct-Accrued-Interest.
+           MOVE Default-Customer-Id TO Acct-Customer-Id.
+           SET Acct-Active TO TRUE.
+
+       Apply-Name-Change-Fields.
+           IF Chg-New-Customer-Name NOT = SPACES
+               AND Chg-New-Customer-Name NOT = Customer-Name
+               PERFORM Write-Audit-Entry-For-Customer-Name
+               MOVE Chg-New-Customer-Name TO Customer-Name
+           END-IF.
+           IF Chg-New-Support-Name NOT = SPACES
+               AND Chg-New-Support-Name NOT = CustomerSupportName
+               PERFORM Validate-Support-Officer
+               IF Support-Officer-Is-Approved
+                   PERFORM Write-Audit-Entry-For-Support-Name
+                   MOVE Chg-New-Support-Name TO CustomerSupportName
+               ELSE
+                   DISPLAY "Rejected support officer: "
+                       Chg-New-Support-Name
+                   SET Program-Error-Found TO TRUE
+               END-IF
+           END-IF.
+
+       Load-Approved-Officer-Table.
+           MOVE 0 TO Approved-Officer-Count.
+           OPEN INPUT Approved-Officer-File.
+           IF Aprv-Officer-File-Ok
+               PERFORM Read-Next-Approved-Officer
+               PERFORM Store-Approved-Officer
+                   UNTIL Aprv-Officer-File-Eof
+                   OR Approved-Officer-Count = Max-Approved-Officers
+               CLOSE Approved-Officer-File
+           ELSE
+               ADD 1 TO Approved-Officer-Count
+               MOVE "Alice Smith"
+                   TO Approved-Officer-Entry(Approved-Officer-Count)
+           END-IF.
+
+       Read-Next-Approved-Officer.
+           READ Approved-Officer-File
+               AT END
+                   SET Aprv-Officer-File-Eof TO TRUE
+           END-READ.
+
+       Store-Approved-Officer.
+           ADD 1 TO Approved-Officer-Count.
+           MOVE Approved-Officer-Record
+               TO Approved-Officer-Entry(Approved-Officer-Count).
+           PERFORM Read-Next-Approved-Officer.
+
+       Validate-Support-Officer.
+           MOVE "N" TO Support-Officer-Approved.
+           PERFORM Check-One-Approved-Officer
+               VARYING Approved-Officer-Idx FROM 1 BY 1
+               UNTIL Approved-Officer-Idx > Approved-Officer-Count.
+
+       Check-One-Approved-Officer.
+           IF Approved-Officer-Entry(Approved-Officer-Idx)
+               = Chg-New-Support-Name
+               SET Support-Officer-Is-Approved TO TRUE
+           END-IF.
+
+       Write-Audit-Entry-For-Customer-Name.
+           MOVE Acct-Number TO Audit-Acct-Number.
+           MOVE "Customer-Name" TO Audit-Field-Name.
+           MOVE Customer-Name TO Audit-Old-Value.
+           MOVE Chg-New-Customer-Name TO Audit-New-Value.
+           MOVE Today-Date TO Audit-Change-Date.
+           MOVE Today-Time TO Audit-Change-Time.
+           PERFORM Write-Audit-Record.
+
+       Write-Audit-Entry-For-Support-Name.
+           MOVE Acct-Number TO Audit-Acct-Number.
+           MOVE "CustomerSupportName" TO Audit-Field-Name.
+           MOVE CustomerSupportName TO Audit-Old-Value.
+           MOVE Chg-New-Support-Name TO Audit-New-Value.
+           MOVE Today-Date TO Audit-Change-Date.
+           MOVE Today-Time TO Audit-Change-Time.
+           PERFORM Write-Audit-Record.
+
+       Write-Audit-Record.
+           OPEN EXTEND Audit-Log-File.
+           IF Audit-File-Status = "35"
+               CLOSE Audit-Log-File
+               OPEN OUTPUT Audit-Log-File
+           END-IF.
+           WRITE Audit-Log-Record.
+           CLOSE Audit-Log-File.
+
+       Save-Account.
+           REWRITE Acct-Master-Record
+               INVALID KEY
+                   WRITE Acct-Master-Record
+           END-REWRITE.
+
+       Write-Control-Total.
+           MOVE "BankProgram" TO CTL-PROGRAM-ID.
+           MOVE Today-Date TO CTL-RUN-DATE.
+           MOVE Accounts-Read TO CTL-RECORDS-READ.
+           MOVE Accounts-Written TO CTL-RECORDS-WRITTEN.
+           MOVE Batch-Hash-Total TO CTL-HASH-TOTAL.
+           OPEN EXTEND Control-Total-File.
+           IF Ctl-File-Status = "35"
+               CLOSE Control-Total-File
+               OPEN OUTPUT Control-Total-File
+           END-IF.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE Control-Total-File.
